@@ -9,16 +9,137 @@
       * Mathematically equivalent to the Game of 15 (scaled by 1/100).
       * Internal representation uses integers 1-9 for efficiency.
       *
-      * Usage: ./game015 [--unique]
-      *   --unique  Also count games modulo board symmetry
+      * Usage: ./game015 [--unique] [--handicap P,N] [--format FMT]
+      *   --unique      Also count games modulo board symmetry, and
+      *                 export each canonical game's move sequence to
+      *                 GAME015-UNIQUE for building regression
+      *                 fixtures
+      *   --handicap P,N  Pre-assign number N (0.0N) to player P (1
+      *                 or 2) before play begins, so the enumeration
+      *                 covers only games reachable from that forced
+      *                 opening placement.
+      *   --format FMT  In addition to the usual console report,
+      *                 write this run's summary counters to
+      *                 GAME015-RESULT.JSON or GAME015-RESULT.CSV
+      *                 (FMT is "json" or "csv") for other tools to
+      *                 pick up.
+      *
+      * Every completed run also appends one line to GAMES-RUN-LOG,
+      * the audit trail shared with GAME015TREE, GAME15TREE, and
+      * GAMEN, so the whole family's run history can be reviewed
+      * from a single file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "GAME015-HIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTORY.
+           SELECT UNIQUE-FILE ASSIGN TO "GAME015-UNIQUE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-UNIQUE.
+           SELECT RUN-LOG-FILE ASSIGN TO "GAMES-RUN-LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RUN-LOG.
+           SELECT RESULT-JSON-FILE ASSIGN TO "GAME015-RESULT.JSON"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RESULT-JSON.
+           SELECT RESULT-CSV-FILE ASSIGN TO "GAME015-RESULT.CSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RESULT-CSV.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE
+           RECORDING MODE IS F.
+       01  HISTORY-RECORD     PIC X(120).
+      *
+       FD  UNIQUE-FILE
+           RECORDING MODE IS F.
+       01  UNIQUE-RECORD      PIC X(80).
+      *
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUN-LOG-RECORD     PIC X(132).
+      *
+       FD  RESULT-JSON-FILE
+           RECORDING MODE IS F.
+       01  RESULT-JSON-RECORD PIC X(200).
+      *
+       FD  RESULT-CSV-FILE
+           RECORDING MODE IS F.
+       01  RESULT-CSV-RECORD  PIC X(200).
+      *
        WORKING-STORAGE SECTION.
       *
-      * Command-line argument
-       01  CMD-ARG            PIC X(20) VALUE SPACES.
+      * Command-line parsing
+       01  CMD-LINE           PIC X(80) VALUE SPACES.
+       01  ARG1               PIC X(20) VALUE SPACES.
+       01  ARG2               PIC X(20) VALUE SPACES.
+       01  ARG3               PIC X(20) VALUE SPACES.
+       01  ARG4               PIC X(20) VALUE SPACES.
+       01  ARG5               PIC X(20) VALUE SPACES.
+       01  ARG6               PIC X(20) VALUE SPACES.
        01  UNIQUE-MODE        PIC 9 VALUE 0.
       *
+      * --format FMT: in addition to the console report, export this
+      * run's summary counters to GAME015-RESULT.JSON or .CSV.
+      * 0=none (default), 1=json, 2=csv
+       01  FORMAT-MODE        PIC 9 VALUE 0.
+       01  FORMAT-ARG         PIC X(20) VALUE SPACES.
+      *
+      * --handicap P,N: pre-assign number N to player P before the
+      * enumeration begins
+       01  HANDICAP-MODE      PIC 9 VALUE 0.
+       01  HANDICAP-ARG       PIC X(20) VALUE SPACES.
+       01  HANDICAP-PLAYER    PIC 9 VALUE 0.
+       01  HANDICAP-NUM       PIC 99 VALUE 0.
+       01  START-DEPTH        PIC 99 VALUE 1.
+      *
+      * When the handicap is pre-assigned to Player 2 rather than
+      * Player 1, the normal odd-depth-is-Player-1 parity used below
+      * in DFS-STEP must be shifted by one so the real search still
+      * alternates turns correctly starting from Player 1.
+       01  PLAYER-PARITY-SHIFT PIC 9 VALUE 0.
+       01  EFFECTIVE-DEPTH     PIC 99.
+      *
+      * File status for the history file
+       01  FS-HISTORY         PIC XX VALUE SPACES.
+      *
+      * File status and record assembly for the canonical-games
+      * export (--unique)
+       01  FS-UNIQUE          PIC XX VALUE SPACES.
+       01  UNIQUE-LINE        PIC X(80) VALUE SPACES.
+       01  UNIQUE-POS         PIC 999.
+       01  UNIQUE-OUTCOME     PIC X(4).
+       01  UNIQUE-MOVE-IDX    PIC 99.
+      *
+      * Timestamp for history records
+       01  RUN-TIMESTAMP      PIC X(21).
+       01  RUN-STAMP-R REDEFINES RUN-TIMESTAMP.
+           05  RS-YEAR        PIC X(4).
+           05  RS-MONTH       PIC X(2).
+           05  RS-DAY         PIC X(2).
+           05  RS-HOUR        PIC X(2).
+           05  RS-MINUTE      PIC X(2).
+           05  RS-SECOND      PIC X(2).
+           05  FILLER         PIC X(7).
+      *
+      * History record assembly
+       01  HIST-LINE          PIC X(120) VALUE SPACES.
+       01  HIST-POS           PIC 999.
+      *
+      * Shared run-log audit trail
+       01  FS-RUN-LOG         PIC XX VALUE SPACES.
+       01  RUN-LOG-LINE       PIC X(132) VALUE SPACES.
+       01  RUN-LOG-POS        PIC 999.
+      *
+      * --format json/csv result export
+       01  FS-RESULT-JSON     PIC XX VALUE SPACES.
+       01  FS-RESULT-CSV      PIC XX VALUE SPACES.
+       01  RESULT-LINE        PIC X(200) VALUE SPACES.
+       01  RESULT-POS         PIC 999.
+      *
       * Owner of each number: 0=available, 1=Player1, 2=Player2
        01  OWNER-TABLE.
            05  OWNER          PIC 9 OCCURS 9 TIMES.
@@ -55,6 +176,14 @@
        01  U-DRAWS            PIC 9(8) VALUE ZEROS.
        01  U-TOTAL            PIC 9(8) VALUE ZEROS.
       *
+      * Known constant: a game ends the instant a player completes
+      * a winning triple, so DFS-STEP counts terminal positions, not
+      * full-length 9-pick permutations - the well-known total of
+      * distinct tic-tac-toe games (accounting for early termination)
+      * is 255,168, not 9! (362,880). TOTAL-GAMES must equal this
+      * constant when DFS-STEP has not regressed.
+       01  EXPECTED-TOTAL-GAMES PIC 9(8) VALUE 255168.
+      *
       * Variables for canonical check
        01  IS-CANONICAL       PIC 9.
        01  SYM-IDX            PIC 99.
@@ -64,6 +193,21 @@
        01  SYM-CMP            PIC 9.
        01  GAME-LEN           PIC 99.
       *
+      * Which of the 8 WIN-TRIPLES completed the winning move
+       01  WIN-TRIPLE-IDX     PIC 99.
+      *
+      * Per-triple canonical win attribution (--unique)
+       01  TRIPLE-WIN-TABLE.
+           05  TRIPLE-WIN-COUNT   PIC 9(8) OCCURS 8 TIMES
+                                   VALUE ZEROS.
+      *
+      * Outcome breakdown keyed by the opening move CHOSEN(1)
+       01  FIRST-MOVE-TABLE.
+           05  FM-ENTRY           OCCURS 9 TIMES.
+               10  FM-P1-WINS     PIC 9(8) VALUE ZEROS.
+               10  FM-P2-WINS     PIC 9(8) VALUE ZEROS.
+               10  FM-DRAWS       PIC 9(8) VALUE ZEROS.
+      *
       * Display field (suppress leading zeros)
        01  DISPLAY-NUM        PIC Z(7)9.
       *
@@ -99,19 +243,49 @@
       *
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           ACCEPT CMD-ARG FROM COMMAND-LINE
-           IF CMD-ARG = "--unique"
-               MOVE 1 TO UNIQUE-MODE
-           END-IF
+           PERFORM PARSE-ARGS
       *
            INITIALIZE OWNER-TABLE
-           MOVE 1 TO DEPTH
-           MOVE 1 TO NEXT-TRY(1)
+           MOVE 1 TO START-DEPTH
+           MOVE 0 TO PLAYER-PARITY-SHIFT
+           IF HANDICAP-MODE = 1
+               MOVE HANDICAP-PLAYER TO OWNER(HANDICAP-NUM)
+               MOVE HANDICAP-NUM TO CHOSEN(1)
+               MOVE 2 TO START-DEPTH
+               IF HANDICAP-PLAYER = 2
+                   MOVE 1 TO PLAYER-PARITY-SHIFT
+               END-IF
+           END-IF
+           MOVE START-DEPTH TO DEPTH
+           MOVE 1 TO NEXT-TRY(START-DEPTH)
            MOVE 0 TO DONE-FLAG
+      *
+           IF UNIQUE-MODE = 1
+               OPEN OUTPUT UNIQUE-FILE
+           END-IF
       *
            PERFORM DFS-STEP UNTIL DONE-FLAG = 1
+      *
+           IF UNIQUE-MODE = 1
+               CLOSE UNIQUE-FILE
+           END-IF
       *
            ADD P1-WINS P2-WINS DRAWS GIVING TOTAL-GAMES
+      *
+           IF HANDICAP-MODE = 0
+               AND TOTAL-GAMES NOT = EXPECTED-TOTAL-GAMES
+               DISPLAY "*** WARNING: TOTAL-GAMES = " TOTAL-GAMES
+                   " but expected = " EXPECTED-TOTAL-GAMES
+                   " - DFS-STEP may be broken ***"
+           END-IF
+      *
+           PERFORM WRITE-HISTORY-RECORD
+           PERFORM WRITE-RUN-LOG-RECORD
+           IF FORMAT-MODE = 1
+               PERFORM WRITE-RESULT-JSON
+           ELSE IF FORMAT-MODE = 2
+               PERFORM WRITE-RESULT-CSV
+           END-IF END-IF
       *
            DISPLAY "Game of 0.15 - Possible Games"
            DISPLAY "============================="
@@ -123,6 +297,27 @@
            DISPLAY "Draws:         " DISPLAY-NUM
            MOVE TOTAL-GAMES TO DISPLAY-NUM
            DISPLAY "Total games:   " DISPLAY-NUM
+      *
+           DISPLAY " "
+           DISPLAY "Outcomes by opening move (CHOSEN(1))"
+           DISPLAY "====================================="
+           IF HANDICAP-MODE = 1
+               DISPLAY "(CHOSEN(1) is the forced --handicap move "
+                   "under --handicap, so this breakdown is "
+                   "not meaningful; skipped.)"
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > 9
+                   MOVE FM-P1-WINS(IDX) TO DISPLAY-NUM
+                   DISPLAY "  " IDX " P1W=" DISPLAY-NUM
+                       WITH NO ADVANCING
+                   MOVE FM-P2-WINS(IDX) TO DISPLAY-NUM
+                   DISPLAY "  P2W=" DISPLAY-NUM
+                       WITH NO ADVANCING
+                   MOVE FM-DRAWS(IDX) TO DISPLAY-NUM
+                   DISPLAY "  DRAW=" DISPLAY-NUM
+               END-PERFORM
+           END-IF
       *
            IF UNIQUE-MODE = 1
                ADD U-P1-WINS U-P2-WINS U-DRAWS
@@ -138,14 +333,403 @@
                DISPLAY "Draws:         " DISPLAY-NUM
                MOVE U-TOTAL TO DISPLAY-NUM
                DISPLAY "Total games:   " DISPLAY-NUM
+               DISPLAY " "
+               DISPLAY "Canonical wins by winning triple"
+               DISPLAY "================================="
+               PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > 8
+                   MOVE TRIPLE-WIN-COUNT(IDX) TO DISPLAY-NUM
+                   DISPLAY "  " T1(IDX) "-" T2(IDX) "-" T3(IDX)
+                       ": " DISPLAY-NUM
+               END-PERFORM
            END-IF
       *
            STOP RUN
            .
+      *
+      * ============================================================
+      * Parse the command line: [--unique] [--handicap P,N]
+      * [--format FMT], in any order.
+      * ============================================================
+       PARSE-ARGS.
+           ACCEPT CMD-LINE FROM COMMAND-LINE
+           UNSTRING CMD-LINE DELIMITED BY ALL SPACES
+               INTO ARG1 ARG2 ARG3 ARG4 ARG5 ARG6
+           END-UNSTRING
+      *
+           IF ARG1 = "--unique" OR ARG2 = "--unique"
+               OR ARG3 = "--unique" OR ARG4 = "--unique"
+               OR ARG5 = "--unique" OR ARG6 = "--unique"
+               MOVE 1 TO UNIQUE-MODE
+           END-IF
+      *
+           IF ARG1 = "--handicap"
+               MOVE ARG2 TO HANDICAP-ARG
+           ELSE IF ARG2 = "--handicap"
+               MOVE ARG3 TO HANDICAP-ARG
+           ELSE IF ARG3 = "--handicap"
+               MOVE ARG4 TO HANDICAP-ARG
+           ELSE IF ARG4 = "--handicap"
+               MOVE ARG5 TO HANDICAP-ARG
+           ELSE IF ARG5 = "--handicap"
+               MOVE ARG6 TO HANDICAP-ARG
+           END-IF END-IF END-IF END-IF END-IF
+      *
+           IF HANDICAP-ARG NOT = SPACES
+               MOVE 1 TO HANDICAP-MODE
+               UNSTRING HANDICAP-ARG DELIMITED BY ","
+                   INTO HANDICAP-PLAYER HANDICAP-NUM
+               END-UNSTRING
+               IF HANDICAP-PLAYER NOT = 1 AND HANDICAP-PLAYER NOT = 2
+                   DISPLAY "Error: --handicap player must be 1 or 2."
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF HANDICAP-NUM < 1 OR HANDICAP-NUM > 9
+                   DISPLAY "Error: --handicap number must be "
+                       "1-9."
+                   MOVE 21 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF UNIQUE-MODE = 1
+      *            CHOSEN(1) is pinned to the handicap number for
+      *            every game explored, so the 8-symmetry canonical
+      *            comparison against CHOSEN(1) cannot produce a
+      *            meaningful unique count - reject the combination
+      *            rather than silently reporting wrong figures.
+                   DISPLAY "Error: --unique is not supported "
+                       "together with --handicap."
+                   MOVE 23 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+      *
+           IF ARG1 = "--format"
+               MOVE ARG2 TO FORMAT-ARG
+           ELSE IF ARG2 = "--format"
+               MOVE ARG3 TO FORMAT-ARG
+           ELSE IF ARG3 = "--format"
+               MOVE ARG4 TO FORMAT-ARG
+           ELSE IF ARG4 = "--format"
+               MOVE ARG5 TO FORMAT-ARG
+           ELSE IF ARG5 = "--format"
+               MOVE ARG6 TO FORMAT-ARG
+           END-IF END-IF END-IF END-IF END-IF
+      *
+           IF FORMAT-ARG = "json"
+               MOVE 1 TO FORMAT-MODE
+           ELSE IF FORMAT-ARG = "csv"
+               MOVE 2 TO FORMAT-MODE
+           ELSE IF FORMAT-ARG NOT = SPACES
+               DISPLAY "Error: --format must be json or csv."
+               MOVE 22 TO RETURN-CODE
+               STOP RUN
+           END-IF END-IF END-IF
+           .
+      *
+      * ============================================================
+      * Append a dated record of this run's counters to the
+      * sequential history file, so successive runs can be
+      * diffed against one another instead of relying on scrollback.
+      * ============================================================
+       WRITE-HISTORY-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+      *
+           MOVE SPACES TO HIST-LINE
+           STRING RS-YEAR "-" RS-MONTH "-" RS-DAY " "
+               RS-HOUR ":" RS-MINUTE ":" RS-SECOND
+               DELIMITED BY SIZE
+               INTO HIST-LINE
+           END-STRING
+           MOVE 20 TO HIST-POS
+      *
+           MOVE P1-WINS TO DISPLAY-NUM
+           STRING " P1W=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO HIST-LINE WITH POINTER HIST-POS
+           END-STRING
+           MOVE P2-WINS TO DISPLAY-NUM
+           STRING " P2W=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO HIST-LINE WITH POINTER HIST-POS
+           END-STRING
+           MOVE DRAWS TO DISPLAY-NUM
+           STRING " DRAW=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO HIST-LINE WITH POINTER HIST-POS
+           END-STRING
+           MOVE TOTAL-GAMES TO DISPLAY-NUM
+           STRING " TOTAL=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO HIST-LINE WITH POINTER HIST-POS
+           END-STRING
+      *
+           IF UNIQUE-MODE = 1
+               ADD U-P1-WINS U-P2-WINS U-DRAWS GIVING U-TOTAL
+               MOVE U-P1-WINS TO DISPLAY-NUM
+               STRING " UP1W=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO HIST-LINE WITH POINTER HIST-POS
+               END-STRING
+               MOVE U-P2-WINS TO DISPLAY-NUM
+               STRING " UP2W=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO HIST-LINE WITH POINTER HIST-POS
+               END-STRING
+               MOVE U-DRAWS TO DISPLAY-NUM
+               STRING " UDRAW=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO HIST-LINE WITH POINTER HIST-POS
+               END-STRING
+               MOVE U-TOTAL TO DISPLAY-NUM
+               STRING " UTOTAL=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO HIST-LINE WITH POINTER HIST-POS
+               END-STRING
+           END-IF
+      *
+           OPEN EXTEND HISTORY-FILE
+           IF FS-HISTORY NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE HIST-LINE TO HISTORY-RECORD
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE
+           .
+      *
+      * ============================================================
+      * Append one line to the GAMES-RUN-LOG audit trail shared by
+      * the whole program family: timestamp, program name, the
+      * command-line arguments this run was given, and a one-line
+      * outcome summary.
+      * ============================================================
+       WRITE-RUN-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE SPACES TO RUN-LOG-LINE
+           MOVE 1 TO RUN-LOG-POS
+           STRING RS-YEAR "-" RS-MONTH "-" RS-DAY " "
+               RS-HOUR ":" RS-MINUTE ":" RS-SECOND
+               " PROGRAM=GAME015 ARGS=["
+               FUNCTION TRIM(CMD-LINE) "]"
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+           MOVE P1-WINS TO DISPLAY-NUM
+           STRING " OUTCOME=[P1W=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+           MOVE P2-WINS TO DISPLAY-NUM
+           STRING " P2W=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+           MOVE DRAWS TO DISPLAY-NUM
+           STRING " DRAW=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+           MOVE TOTAL-GAMES TO DISPLAY-NUM
+           STRING " TOTAL=" FUNCTION TRIM(DISPLAY-NUM) "]"
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+      *
+           OPEN EXTEND RUN-LOG-FILE
+           IF FS-RUN-LOG NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE RUN-LOG-LINE TO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
+      *
+      * ============================================================
+      * --format json: write this run's summary counters to
+      * GAME015-RESULT.JSON as a single flat JSON object, overwriting
+      * any result left by a previous run.
+      * ============================================================
+       WRITE-RESULT-JSON.
+           IF UNIQUE-MODE = 1
+               ADD U-P1-WINS U-P2-WINS U-DRAWS GIVING U-TOTAL
+           END-IF
+      *
+           MOVE SPACES TO RESULT-LINE
+           MOVE 1 TO RESULT-POS
+           MOVE P1-WINS TO DISPLAY-NUM
+           STRING "{""p1_wins"":" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           MOVE P2-WINS TO DISPLAY-NUM
+           STRING ",""p2_wins"":" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           MOVE DRAWS TO DISPLAY-NUM
+           STRING ",""draws"":" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           MOVE TOTAL-GAMES TO DISPLAY-NUM
+           STRING ",""total_games"":" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           IF UNIQUE-MODE = 1
+               MOVE U-P1-WINS TO DISPLAY-NUM
+               STRING ",""unique_p1_wins"":"
+                   FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-P2-WINS TO DISPLAY-NUM
+               STRING ",""unique_p2_wins"":"
+                   FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-DRAWS TO DISPLAY-NUM
+               STRING ",""unique_draws"":"
+                   FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-TOTAL TO DISPLAY-NUM
+               STRING ",""unique_total_games"":"
+                   FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+           END-IF
+           STRING "}" DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+      *
+           OPEN OUTPUT RESULT-JSON-FILE
+           MOVE RESULT-LINE TO RESULT-JSON-RECORD
+           WRITE RESULT-JSON-RECORD
+           CLOSE RESULT-JSON-FILE
+           .
+      *
+      * ============================================================
+      * --format csv: write this run's summary counters to
+      * GAME015-RESULT.CSV as a header row plus one data row,
+      * overwriting any result left by a previous run.
+      * ============================================================
+       WRITE-RESULT-CSV.
+           IF UNIQUE-MODE = 1
+               ADD U-P1-WINS U-P2-WINS U-DRAWS GIVING U-TOTAL
+           END-IF
+      *
+           OPEN OUTPUT RESULT-CSV-FILE
+           MOVE SPACES TO RESULT-CSV-RECORD
+           IF UNIQUE-MODE = 1
+               STRING "P1_WINS,P2_WINS,DRAWS,TOTAL_GAMES,"
+                   "UNIQUE_P1_WINS,UNIQUE_P2_WINS,UNIQUE_DRAWS,"
+                   "UNIQUE_TOTAL_GAMES"
+                   DELIMITED BY SIZE
+                   INTO RESULT-CSV-RECORD
+               END-STRING
+           ELSE
+               MOVE "P1_WINS,P2_WINS,DRAWS,TOTAL_GAMES"
+                   TO RESULT-CSV-RECORD
+           END-IF
+           WRITE RESULT-CSV-RECORD
+      *
+           MOVE SPACES TO RESULT-LINE
+           MOVE 1 TO RESULT-POS
+           MOVE P1-WINS TO DISPLAY-NUM
+           STRING FUNCTION TRIM(DISPLAY-NUM) ","
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           MOVE P2-WINS TO DISPLAY-NUM
+           STRING FUNCTION TRIM(DISPLAY-NUM) ","
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           MOVE DRAWS TO DISPLAY-NUM
+           STRING FUNCTION TRIM(DISPLAY-NUM) ","
+               DELIMITED BY SIZE
+               INTO RESULT-LINE WITH POINTER RESULT-POS
+           END-STRING
+           MOVE TOTAL-GAMES TO DISPLAY-NUM
+           IF UNIQUE-MODE = 1
+               STRING FUNCTION TRIM(DISPLAY-NUM) ","
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-P1-WINS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(DISPLAY-NUM) ","
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-P2-WINS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(DISPLAY-NUM) ","
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-DRAWS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(DISPLAY-NUM) ","
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+               MOVE U-TOTAL TO DISPLAY-NUM
+               STRING FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER RESULT-POS
+               END-STRING
+           END-IF
+           MOVE RESULT-LINE TO RESULT-CSV-RECORD
+           WRITE RESULT-CSV-RECORD
+           CLOSE RESULT-CSV-FILE
+           .
+      *
+      * ============================================================
+      * Append one line to GAME015-UNIQUE for a canonical game just
+      * found during the DFS, so later tooling can build regression
+      * fixtures from the move sequences without re-deriving them.
+      * Format: LEN=nn MOVES=d,d,... OUTCOME=xxxx
+      * ============================================================
+       WRITE-UNIQUE-RECORD.
+           MOVE SPACES TO UNIQUE-LINE
+           MOVE 1 TO UNIQUE-POS
+           MOVE GAME-LEN TO DISPLAY-NUM
+           STRING "LEN=" FUNCTION TRIM(DISPLAY-NUM)
+               DELIMITED BY SIZE
+               INTO UNIQUE-LINE WITH POINTER UNIQUE-POS
+           END-STRING
+           STRING " MOVES=" DELIMITED BY SIZE
+               INTO UNIQUE-LINE WITH POINTER UNIQUE-POS
+           END-STRING
+           PERFORM VARYING UNIQUE-MOVE-IDX FROM 1 BY 1
+               UNTIL UNIQUE-MOVE-IDX > GAME-LEN
+               IF UNIQUE-MOVE-IDX > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO UNIQUE-LINE WITH POINTER UNIQUE-POS
+                   END-STRING
+               END-IF
+               STRING CHOSEN(UNIQUE-MOVE-IDX) DELIMITED BY SIZE
+                   INTO UNIQUE-LINE WITH POINTER UNIQUE-POS
+               END-STRING
+           END-PERFORM
+           STRING " OUTCOME=" UNIQUE-OUTCOME
+               DELIMITED BY SIZE
+               INTO UNIQUE-LINE WITH POINTER UNIQUE-POS
+           END-STRING
+           MOVE UNIQUE-LINE TO UNIQUE-RECORD
+           WRITE UNIQUE-RECORD
+           .
       *
        DFS-STEP.
            IF NEXT-TRY(DEPTH) > 9
-               IF DEPTH = 1
+               IF DEPTH = START-DEPTH
                    MOVE 1 TO DONE-FLAG
                ELSE
                    SUBTRACT 1 FROM DEPTH
@@ -157,7 +741,8 @@
                IF OWNER(CUR-NUM) NOT = 0
                    ADD 1 TO NEXT-TRY(DEPTH)
                ELSE
-                   DIVIDE DEPTH BY 2
+                   COMPUTE EFFECTIVE-DEPTH = DEPTH + PLAYER-PARITY-SHIFT
+                   DIVIDE EFFECTIVE-DEPTH BY 2
                        GIVING QUOT REMAINDER RMDR
                    IF RMDR = 1
                        MOVE 1 TO CUR-PLAYER
@@ -170,8 +755,10 @@
                    IF WIN-FOUND = 1
                        IF CUR-PLAYER = 1
                            ADD 1 TO P1-WINS
+                           ADD 1 TO FM-P1-WINS(CHOSEN(1))
                        ELSE
                            ADD 1 TO P2-WINS
+                           ADD 1 TO FM-P2-WINS(CHOSEN(1))
                        END-IF
                        IF UNIQUE-MODE = 1
                            MOVE DEPTH TO GAME-LEN
@@ -179,9 +766,13 @@
                            IF IS-CANONICAL = 1
                                IF CUR-PLAYER = 1
                                    ADD 1 TO U-P1-WINS
+                                   MOVE "P1W " TO UNIQUE-OUTCOME
                                ELSE
                                    ADD 1 TO U-P2-WINS
+                                   MOVE "P2W " TO UNIQUE-OUTCOME
                                END-IF
+                               ADD 1 TO TRIPLE-WIN-COUNT(WIN-TRIPLE-IDX)
+                               PERFORM WRITE-UNIQUE-RECORD
                            END-IF
                        END-IF
                        MOVE 0 TO OWNER(CUR-NUM)
@@ -189,11 +780,14 @@
                    ELSE
                        IF DEPTH = 9
                            ADD 1 TO DRAWS
+                           ADD 1 TO FM-DRAWS(CHOSEN(1))
                            IF UNIQUE-MODE = 1
                                MOVE 9 TO GAME-LEN
                                PERFORM CHECK-CANONICAL
                                IF IS-CANONICAL = 1
                                    ADD 1 TO U-DRAWS
+                                   MOVE "DRAW" TO UNIQUE-OUTCOME
+                                   PERFORM WRITE-UNIQUE-RECORD
                                END-IF
                            END-IF
                            MOVE 0 TO OWNER(CUR-NUM)
@@ -209,12 +803,14 @@
       *
        CHECK-WIN.
            MOVE 0 TO WIN-FOUND
+           MOVE 0 TO WIN-TRIPLE-IDX
            PERFORM VARYING IDX FROM 1 BY 1
                UNTIL IDX > 8 OR WIN-FOUND = 1
                IF OWNER(T1(IDX)) = CUR-PLAYER
                    AND OWNER(T2(IDX)) = CUR-PLAYER
                    AND OWNER(T3(IDX)) = CUR-PLAYER
                    MOVE 1 TO WIN-FOUND
+                   MOVE IDX TO WIN-TRIPLE-IDX
                END-IF
            END-PERFORM
            .
