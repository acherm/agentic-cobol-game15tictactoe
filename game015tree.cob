@@ -9,17 +9,84 @@
       * Pass 1: Minimax with memoization (base-3 position key).
       * Pass 2: Print ASCII tree of optimal moves only.
       *
-      * Usage: ./game015tree [--depth N]
+      * Usage: ./game015tree [--depth N] [--from N,N,...]
+      *        ./game015tree --play
       *   --depth N  Limit tree display to N plies (default: 9)
+      *   --from L   Pre-load the moves already played (in order,
+      *              e.g. --from 2,9) and start the minimax pass
+      *              and the tree print from that position on.
+      *   --play     Play an interactive game against the engine.
+      *              The human is Player 1 (moves first); the engine
+      *              replies using the same minimax values Pass 1
+      *              computes for the tree printer.
+      *
+      * Pass 2 ends with a summary footer showing, per depth, how
+      * many nodes PRINT-NODE emitted and how many sibling branches
+      * were cut via BAD-COUNT - a quick gauge of the tree's size and
+      * how much --depth pruning actually saved.
+      *
+      * The populated MEMO-TABLE from Pass 1 is persisted to
+      * GAME015TREE-MEMO and reloaded on the next run, so re-running
+      * the tree printer doesn't repeat the full minimax search - the
+      * position values never change run to run. This cache only
+      * applies to a full run (no --from); a --from run only walks
+      * Pass 1 over the reachable subtree, so it neither reads nor
+      * overwrites the full-board cache.
+      *
+      * Every completed run also appends one line to GAMES-RUN-LOG,
+      * the audit trail shared with GAME015, GAME15TREE, and GAMEN,
+      * so the whole family's run history can be reviewed from a
+      * single file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMO-FILE ASSIGN TO "GAME015TREE-MEMO"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-MEMO-FILE.
+           SELECT RUN-LOG-FILE ASSIGN TO "GAMES-RUN-LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RUN-LOG.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMO-FILE
+           RECORDING MODE IS F.
+       01  MEMO-FILE-RECORD   PIC X(19683).
+      *
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUN-LOG-RECORD     PIC X(132).
+      *
        WORKING-STORAGE SECTION.
       *
       * Command-line parsing
        01  CMD-LINE           PIC X(80) VALUE SPACES.
        01  WS-TOK1            PIC X(20) VALUE SPACES.
        01  WS-TOK2            PIC X(20) VALUE SPACES.
+       01  WS-TOK3            PIC X(20) VALUE SPACES.
+       01  WS-TOK4            PIC X(20) VALUE SPACES.
        01  MAX-DEPTH          PIC 99 VALUE 9.
+       01  PLAY-MODE          PIC 9 VALUE 0.
+      *
+      * Interactive play mode (--play)
+       01  PLAY-DEPTH         PIC 99.
+       01  GAME-OVER          PIC 9 VALUE 0.
+       01  HUMAN-PICK         PIC 99.
+       01  PICK-VALID         PIC 9.
+       01  FOUND-ENGINE-MOVE  PIC 9.
+       01  ENGINE-PICK        PIC 99.
+      *
+      * --from L: moves already played, pre-loaded into OWNER-TABLE
+       01  FROM-ARG           PIC X(20) VALUE SPACES.
+       01  FROM-COUNT         PIC 9 VALUE 0.
+       01  FROM-TOKENS.
+           05  FROM-TOK       PIC X(4) OCCURS 9 TIMES.
+       01  FROM-NUMS-TABLE.
+           05  FROM-NUM       PIC 9 OCCURS 9 TIMES.
+       01  START-DEPTH        PIC 99 VALUE 1.
+       01  SEED-IDX           PIC 99.
+       01  DUP-IDX            PIC 99.
       *
       * Owner of each number: 0=free, 1=Player1, 2=Player2
        01  OWNER-TABLE.
@@ -50,6 +117,26 @@
       * Memoization table (3^9 = 19683 positions)
        01  MEMO-TABLE.
            05  MEMO-VAL       PIC 9 OCCURS 19683 TIMES.
+       01  MEMO-TABLE-X REDEFINES MEMO-TABLE PIC X(19683).
+       01  FS-MEMO-FILE       PIC XX VALUE SPACES.
+       01  MEMO-LOADED        PIC 9 VALUE 0.
+      *
+      * Shared run-log audit trail
+       01  FS-RUN-LOG         PIC XX VALUE SPACES.
+       01  RUN-LOG-LINE       PIC X(132) VALUE SPACES.
+       01  RUN-LOG-POS        PIC 999.
+       01  RUN-OUTCOME        PIC X(20) VALUE SPACES.
+      *
+      * Timestamp for run-log records
+       01  RUN-TIMESTAMP      PIC X(21).
+       01  RUN-STAMP-R REDEFINES RUN-TIMESTAMP.
+           05  RS-YEAR        PIC X(4).
+           05  RS-MONTH       PIC X(2).
+           05  RS-DAY         PIC X(2).
+           05  RS-HOUR        PIC X(2).
+           05  RS-MINUTE      PIC X(2).
+           05  RS-SECOND      PIC X(2).
+           05  FILLER         PIC X(7).
       *
       * Position key computation
        01  POS-KEY            PIC 9(5).
@@ -86,6 +173,15 @@
        01  IS-LAST-TABLE.
            05  IS-LAST        PIC 9 OCCURS 9 TIMES.
       *
+      * Pass 2 node-count/pruning statistics, by depth, for the
+      * summary footer printed after the tree
+       01  NODE-STAT-TABLE.
+           05  NODE-COUNT-BY-DEPTH  PIC 9(5) OCCURS 9 TIMES.
+           05  PRUNE-COUNT-BY-DEPTH PIC 9(5) OCCURS 9 TIMES.
+       01  TOTAL-NODES-PRINTED  PIC 9(6) VALUE 0.
+       01  TOTAL-PRUNED         PIC 9(6) VALUE 0.
+       01  STAT-DEPTH           PIC 99.
+      *
       * Output line assembly
        01  OUTPUT-LINE        PIC X(200) VALUE SPACES.
        01  LINE-POS           PIC 999.
@@ -114,25 +210,57 @@
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM PARSE-ARGS
+      *
+           MOVE 1 TO START-DEPTH
+           IF FROM-COUNT > 0
+               COMPUTE START-DEPTH = FROM-COUNT + 1
+           END-IF
       *
       * === Pass 1: Minimax ===
            INITIALIZE MEMO-TABLE
            INITIALIZE OWNER-TABLE
-           MOVE 1 TO DEPTH
-           MOVE 1 TO NEXT-TRY(1)
-           MOVE 1 TO BEST-VAL(1)
-           MOVE 0 TO MM-DONE
+           PERFORM SEED-FROM-POSITION
+           MOVE 0 TO MEMO-LOADED
+           IF FROM-COUNT = 0
+               PERFORM LOAD-MEMO-TABLE
+           END-IF
+           IF MEMO-LOADED = 0
+               MOVE START-DEPTH TO DEPTH
+               MOVE 1 TO NEXT-TRY(START-DEPTH)
+               DIVIDE START-DEPTH BY 2
+                   GIVING QUOT REMAINDER RMDR
+               IF RMDR = 1
+                   MOVE 1 TO BEST-VAL(START-DEPTH)
+               ELSE
+                   MOVE 3 TO BEST-VAL(START-DEPTH)
+               END-IF
+               MOVE 0 TO MM-DONE
       *
-           PERFORM MINIMAX-STEP UNTIL MM-DONE = 1
+               PERFORM MINIMAX-STEP UNTIL MM-DONE = 1
+      *
+               IF FROM-COUNT = 0
+                   PERFORM SAVE-MEMO-TABLE
+               END-IF
+           END-IF
       *
       * Store root value
            PERFORM COMPUTE-POS-KEY
            ADD 1 TO POS-KEY
            MOVE MEMO-VAL(POS-KEY) TO ROOT-VAL
+      *
+           IF PLAY-MODE = 1
+               PERFORM PLAY-GAME
+               PERFORM WRITE-RUN-LOG-RECORD
+               STOP RUN
+           END-IF
       *
       * === Pass 2: Print tree ===
            INITIALIZE OWNER-TABLE
-           MOVE 1 TO DEPTH
+           INITIALIZE NODE-STAT-TABLE
+           MOVE 0 TO TOTAL-NODES-PRINTED
+           MOVE 0 TO TOTAL-PRUNED
+           PERFORM SEED-FROM-POSITION
+           MOVE START-DEPTH TO DEPTH
       *
       * Print header
            MOVE SPACES TO OUTPUT-LINE
@@ -140,37 +268,275 @@
                TO OUTPUT-LINE(1:32)
            IF ROOT-VAL = 3
                MOVE " [P1 wins]" TO OUTPUT-LINE(33:10)
+               MOVE "P1 wins" TO RUN-OUTCOME
            ELSE IF ROOT-VAL = 2
                MOVE " [Draw]" TO OUTPUT-LINE(33:7)
+               MOVE "Draw" TO RUN-OUTCOME
            ELSE
                MOVE " [P2 wins]" TO OUTPUT-LINE(33:10)
+               MOVE "P2 wins" TO RUN-OUTCOME
            END-IF END-IF
            DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
+           IF FROM-COUNT > 0
+               PERFORM DISPLAY-FROM-POSITION
+           END-IF
       *
-      * Collect optimal moves at depth 1
+      * Collect optimal moves at the starting depth
            PERFORM COLLECT-OPTIMAL
-           IF BAD-COUNT(1) > 0
+           IF BAD-COUNT(START-DEPTH) > 0
                PERFORM PRINT-AVOID
            END-IF
-           MOVE 1 TO OPT-INDEX(1)
+           MOVE 1 TO OPT-INDEX(START-DEPTH)
            MOVE 0 TO TREE-DONE
       *
-           IF OPT-COUNT(1) = 0
+           IF OPT-COUNT(START-DEPTH) = 0
                MOVE 1 TO TREE-DONE
            END-IF
       *
            PERFORM TREE-STEP UNTIL TREE-DONE = 1
+      *
+           PERFORM PRINT-TREE-FOOTER
+           PERFORM WRITE-RUN-LOG-RECORD
       *
            STOP RUN
            .
+      *
+      * ============================================================
+      * Interactive human-vs-engine play (--play). The human is
+      * Player 1 and always picks first; the engine (Player 2)
+      * replies with a move that preserves its Pass 1 minimax value,
+      * i.e. the same "optimal" moves the tree printer would show.
+      * ============================================================
+       PLAY-GAME.
+           INITIALIZE OWNER-TABLE
+           MOVE 1 TO PLAY-DEPTH
+           MOVE 0 TO GAME-OVER
+           DISPLAY " "
+           DISPLAY "Game of 0.15 - You are Player 1 (moves first)."
+           DISPLAY "Pick a number 0.01-0.09 (no repeats)."
+           DISPLAY " "
+      *
+           PERFORM PLAY-STEP UNTIL GAME-OVER = 1
+           .
+      *
+       PLAY-STEP.
+           PERFORM DISPLAY-BOARD
+           DIVIDE PLAY-DEPTH BY 2
+               GIVING QUOT REMAINDER RMDR
+           IF RMDR = 1
+               MOVE 1 TO CUR-PLAYER
+               PERFORM HUMAN-MOVE
+           ELSE
+               MOVE 2 TO CUR-PLAYER
+               PERFORM ENGINE-MOVE
+           END-IF
+      *
+           MOVE CUR-NUM TO CHOSEN(PLAY-DEPTH)
+           MOVE CUR-PLAYER TO OWNER(CUR-NUM)
+           PERFORM CHECK-WIN
+           IF WIN-FOUND = 1
+               PERFORM DISPLAY-BOARD
+               IF CUR-PLAYER = 1
+                   DISPLAY "You win!"
+                   MOVE "PLAY: you win" TO RUN-OUTCOME
+               ELSE
+                   DISPLAY "The engine wins."
+                   MOVE "PLAY: engine wins" TO RUN-OUTCOME
+               END-IF
+               MOVE 1 TO GAME-OVER
+           ELSE IF PLAY-DEPTH = 9
+               PERFORM DISPLAY-BOARD
+               DISPLAY "It's a draw."
+               MOVE "PLAY: draw" TO RUN-OUTCOME
+               MOVE 1 TO GAME-OVER
+           ELSE
+               ADD 1 TO PLAY-DEPTH
+           END-IF END-IF
+           .
+      *
+      * Prompt the human for a move until a free 1-9 number is given.
+       HUMAN-MOVE.
+           MOVE 0 TO PICK-VALID
+           PERFORM GET-HUMAN-PICK UNTIL PICK-VALID = 1
+           MOVE HUMAN-PICK TO CUR-NUM
+           .
+      *
+       GET-HUMAN-PICK.
+           DISPLAY "Your move (1-9): " WITH NO ADVANCING
+           ACCEPT HUMAN-PICK
+           IF HUMAN-PICK < 1 OR HUMAN-PICK > 9
+               DISPLAY "Out of range - pick 1-9."
+           ELSE IF OWNER(HUMAN-PICK) NOT = 0
+               DISPLAY "That number is already taken."
+           ELSE
+               MOVE 1 TO PICK-VALID
+           END-IF END-IF
+           .
+      *
+      * The engine picks the lowest-numbered free move that keeps
+      * the position's minimax value unchanged from its own
+      * perspective - i.e. a provably optimal reply.
+       ENGINE-MOVE.
+           PERFORM COMPUTE-POS-KEY
+           ADD 1 TO POS-KEY
+           MOVE MEMO-VAL(POS-KEY) TO PARENT-VAL
+      *
+           MOVE 0 TO FOUND-ENGINE-MOVE
+           PERFORM VARYING TRIAL-NUM FROM 1 BY 1
+               UNTIL TRIAL-NUM > 9 OR FOUND-ENGINE-MOVE = 1
+               IF OWNER(TRIAL-NUM) = 0
+                   MOVE CUR-PLAYER TO OWNER(TRIAL-NUM)
+                   MOVE TRIAL-NUM TO CUR-NUM
+                   PERFORM CHECK-WIN
+                   IF WIN-FOUND = 1
+                       MOVE 1 TO TRIAL-VAL
+                   ELSE IF PLAY-DEPTH = 9
+                       MOVE 2 TO TRIAL-VAL
+                   ELSE
+                       PERFORM COMPUTE-POS-KEY
+                       ADD 1 TO POS-KEY
+                       MOVE MEMO-VAL(POS-KEY) TO TRIAL-VAL
+                   END-IF END-IF
+                   MOVE 0 TO OWNER(TRIAL-NUM)
+                   IF TRIAL-VAL = PARENT-VAL
+                       MOVE 1 TO FOUND-ENGINE-MOVE
+                       MOVE TRIAL-NUM TO ENGINE-PICK
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE ENGINE-PICK TO CUR-NUM
+           MOVE CUR-NUM TO DISP-DIGIT
+           DISPLAY "Engine picks 0.0" DISP-DIGIT
+           .
+      *
+      * Board shown via the 3x3 magic square layout
+      * (2 7 6 / 9 5 1 / 4 3 8), the same mapping used throughout
+      * the Game of 15 family for printing a human-readable board.
+       DISPLAY-BOARD.
+           DISPLAY " "
+           PERFORM DISPLAY-BOARD-ROW-1
+           PERFORM DISPLAY-BOARD-ROW-2
+           PERFORM DISPLAY-BOARD-ROW-3
+           DISPLAY " "
+           .
+      *
+       DISPLAY-BOARD-ROW-1.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE 1 TO LINE-POS
+           PERFORM BOARD-CELL-2
+           PERFORM BOARD-CELL-7
+           PERFORM BOARD-CELL-6
+           DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
+           .
+      *
+       DISPLAY-BOARD-ROW-2.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE 1 TO LINE-POS
+           PERFORM BOARD-CELL-9
+           PERFORM BOARD-CELL-5
+           PERFORM BOARD-CELL-1
+           DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
+           .
+      *
+       DISPLAY-BOARD-ROW-3.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE 1 TO LINE-POS
+           PERFORM BOARD-CELL-4
+           PERFORM BOARD-CELL-3
+           PERFORM BOARD-CELL-8
+           DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
+           .
+      *
+       BOARD-CELL-1.
+           MOVE 1 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-2.
+           MOVE 2 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-3.
+           MOVE 3 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-4.
+           MOVE 4 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-5.
+           MOVE 5 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-6.
+           MOVE 6 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-7.
+           MOVE 7 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-8.
+           MOVE 8 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+       BOARD-CELL-9.
+           MOVE 9 TO CUR-NUM
+           PERFORM BOARD-CELL
+           .
+      *
+       BOARD-CELL.
+           EVALUATE OWNER(CUR-NUM)
+               WHEN 1
+                   MOVE " X " TO OUTPUT-LINE(LINE-POS:3)
+               WHEN 2
+                   MOVE " O " TO OUTPUT-LINE(LINE-POS:3)
+               WHEN OTHER
+                   MOVE " ." TO OUTPUT-LINE(LINE-POS:2)
+                   MOVE CUR-NUM TO DISP-DIGIT
+                   MOVE DISP-DIGIT
+                       TO OUTPUT-LINE(LINE-POS + 2:1)
+           END-EVALUATE
+           ADD 3 TO LINE-POS
+           .
+      *
+      * ============================================================
+      * Load the persisted MEMO-TABLE from the prior full run, if
+      * present, so this run can skip Pass 1's full minimax search.
+      * Only called when FROM-COUNT = 0 (no --from).
+      * ============================================================
+       LOAD-MEMO-TABLE.
+           MOVE 0 TO MEMO-LOADED
+           OPEN INPUT MEMO-FILE
+           IF FS-MEMO-FILE = "00"
+               READ MEMO-FILE
+                   NOT AT END
+                       MOVE MEMO-FILE-RECORD TO MEMO-TABLE-X
+                       MOVE 1 TO MEMO-LOADED
+               END-READ
+               CLOSE MEMO-FILE
+           END-IF
+           .
+      *
+      * Save the freshly-computed MEMO-TABLE for the next full run.
+       SAVE-MEMO-TABLE.
+           MOVE MEMO-TABLE-X TO MEMO-FILE-RECORD
+           OPEN OUTPUT MEMO-FILE
+           WRITE MEMO-FILE-RECORD
+           CLOSE MEMO-FILE
+           .
       *
        PARSE-ARGS.
            ACCEPT CMD-LINE FROM COMMAND-LINE
            MOVE 9 TO MAX-DEPTH
+           MOVE 0 TO FROM-COUNT
+           MOVE 0 TO PLAY-MODE
            IF CMD-LINE NOT = SPACES
                UNSTRING CMD-LINE DELIMITED BY ALL SPACES
-                   INTO WS-TOK1 WS-TOK2
+                   INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
                END-UNSTRING
+               IF WS-TOK1 = "--play"
+                   MOVE 1 TO PLAY-MODE
+               END-IF
                IF WS-TOK1 = "--depth"
                    COMPUTE MAX-DEPTH =
                        FUNCTION NUMVAL(WS-TOK2)
@@ -181,19 +547,102 @@
                        MOVE 9 TO MAX-DEPTH
                    END-IF
                END-IF
+               IF WS-TOK1 = "--from"
+                   MOVE WS-TOK2 TO FROM-ARG
+                   PERFORM PARSE-FROM-LIST
+               END-IF
+               IF WS-TOK3 = "--depth"
+                   COMPUTE MAX-DEPTH =
+                       FUNCTION NUMVAL(WS-TOK4)
+                   IF MAX-DEPTH < 1
+                       MOVE 1 TO MAX-DEPTH
+                   END-IF
+                   IF MAX-DEPTH > 9
+                       MOVE 9 TO MAX-DEPTH
+                   END-IF
+               END-IF
+               IF WS-TOK3 = "--from"
+                   MOVE WS-TOK4 TO FROM-ARG
+                   PERFORM PARSE-FROM-LIST
+               END-IF
            END-IF
            .
       *
+      * Parse the comma-separated --from move list into FROM-NUM.
+       PARSE-FROM-LIST.
+           UNSTRING FROM-ARG DELIMITED BY ","
+               INTO FROM-TOK(1) FROM-TOK(2) FROM-TOK(3)
+                    FROM-TOK(4) FROM-TOK(5) FROM-TOK(6)
+                    FROM-TOK(7) FROM-TOK(8) FROM-TOK(9)
+               TALLYING IN FROM-COUNT
+           END-UNSTRING
+           PERFORM VARYING SEED-IDX FROM 1 BY 1
+               UNTIL SEED-IDX > FROM-COUNT
+               COMPUTE FROM-NUM(SEED-IDX) =
+                   FUNCTION NUMVAL(FROM-TOK(SEED-IDX))
+               IF FROM-NUM(SEED-IDX) < 1 OR FROM-NUM(SEED-IDX) > 9
+                   DISPLAY "Error: --from move '"
+                       FUNCTION TRIM(FROM-TOK(SEED-IDX))
+                       "' must be 1-9."
+                   MOVE 30 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM VARYING DUP-IDX FROM 1 BY 1
+                   UNTIL DUP-IDX >= SEED-IDX
+                   IF FROM-NUM(DUP-IDX) = FROM-NUM(SEED-IDX)
+                       DISPLAY "Error: --from move "
+                           FUNCTION TRIM(FROM-TOK(SEED-IDX))
+                           " is repeated."
+                       MOVE 31 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+      *
+      * Pre-load OWNER-TABLE and CHOSEN with the moves given via
+      * --from, alternating players starting with Player 1.
+       SEED-FROM-POSITION.
+           PERFORM VARYING SEED-IDX FROM 1 BY 1
+               UNTIL SEED-IDX > FROM-COUNT
+               MOVE FROM-NUM(SEED-IDX) TO CHOSEN(SEED-IDX)
+               DIVIDE SEED-IDX BY 2
+                   GIVING QUOT REMAINDER RMDR
+               IF RMDR = 1
+                   MOVE 1 TO OWNER(FROM-NUM(SEED-IDX))
+               ELSE
+                   MOVE 2 TO OWNER(FROM-NUM(SEED-IDX))
+               END-IF
+           END-PERFORM
+           .
+      *
+       DISPLAY-FROM-POSITION.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE "Resuming from moves: " TO OUTPUT-LINE(1:21)
+           MOVE 22 TO LINE-POS
+           PERFORM VARYING SEED-IDX FROM 1 BY 1
+               UNTIL SEED-IDX > FROM-COUNT
+               IF SEED-IDX > 1
+                   MOVE "," TO OUTPUT-LINE(LINE-POS:1)
+                   ADD 1 TO LINE-POS
+               END-IF
+               MOVE FROM-NUM(SEED-IDX) TO DISP-DIGIT
+               MOVE DISP-DIGIT TO OUTPUT-LINE(LINE-POS:1)
+               ADD 1 TO LINE-POS
+           END-PERFORM
+           DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
+           .
+      *
       * ============================================================
       * Pass 1: Minimax with memoization
       * ============================================================
       *
        MINIMAX-STEP.
            IF NEXT-TRY(DEPTH) > 9
-               IF DEPTH = 1
+               IF DEPTH = START-DEPTH
                    PERFORM COMPUTE-POS-KEY
                    ADD 1 TO POS-KEY
-                   MOVE BEST-VAL(1) TO MEMO-VAL(POS-KEY)
+                   MOVE BEST-VAL(START-DEPTH) TO MEMO-VAL(POS-KEY)
                    MOVE 1 TO MM-DONE
                ELSE
                    PERFORM COMPUTE-POS-KEY
@@ -291,7 +740,7 @@
       *
        TREE-STEP.
            IF OPT-INDEX(DEPTH) > OPT-COUNT(DEPTH)
-               IF DEPTH = 1
+               IF DEPTH = START-DEPTH
                    MOVE 1 TO TREE-DONE
                ELSE
                    SUBTRACT 1 FROM DEPTH
@@ -413,13 +862,17 @@
                    END-IF
                END-IF
            END-PERFORM
+           ADD BAD-COUNT(DEPTH) TO PRUNE-COUNT-BY-DEPTH(DEPTH)
+           ADD BAD-COUNT(DEPTH) TO TOTAL-PRUNED
            .
       *
        PRINT-NODE.
+           ADD 1 TO TOTAL-NODES-PRINTED
+           ADD 1 TO NODE-COUNT-BY-DEPTH(DEPTH)
            MOVE SPACES TO OUTPUT-LINE
            MOVE 1 TO LINE-POS
       *    Build prefix
-           PERFORM VARYING LP FROM 1 BY 1
+           PERFORM VARYING LP FROM START-DEPTH BY 1
                UNTIL LP >= DEPTH
                IF IS-LAST(LP) = 1
                    MOVE "     " TO
@@ -488,7 +941,7 @@
            MOVE SPACES TO OUTPUT-LINE
            MOVE 1 TO LINE-POS
       *    Build prefix
-           PERFORM VARYING LP FROM 1 BY 1
+           PERFORM VARYING LP FROM START-DEPTH BY 1
                UNTIL LP >= DEPTH
                IF IS-LAST(LP) = 1
                    MOVE "     " TO
@@ -517,6 +970,59 @@
            END-PERFORM
            DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
            .
+      *
+      * ============================================================
+      * Summary footer: nodes PRINT-NODE emitted and branches cut via
+      * BAD-COUNT, broken down by depth, so a run's tree size and
+      * pruning effectiveness can be checked at a glance.
+      * ============================================================
+       PRINT-TREE-FOOTER.
+           DISPLAY " "
+           DISPLAY "Tree statistics"
+           DISPLAY "==============="
+           DISPLAY "Depth  Nodes printed  Branches pruned"
+           PERFORM VARYING STAT-DEPTH FROM START-DEPTH BY 1
+               UNTIL STAT-DEPTH > 9
+               IF NODE-COUNT-BY-DEPTH(STAT-DEPTH) > 0
+                   OR PRUNE-COUNT-BY-DEPTH(STAT-DEPTH) > 0
+                   DISPLAY "  " STAT-DEPTH "          "
+                       NODE-COUNT-BY-DEPTH(STAT-DEPTH)
+                       "            "
+                       PRUNE-COUNT-BY-DEPTH(STAT-DEPTH)
+               END-IF
+           END-PERFORM
+           DISPLAY "----------------------------------------"
+           DISPLAY "Total nodes printed:  " TOTAL-NODES-PRINTED
+           DISPLAY "Total branches pruned: " TOTAL-PRUNED
+           .
+      *
+      * ============================================================
+      * Append one line to the GAMES-RUN-LOG audit trail shared by
+      * the whole program family: timestamp, program name, the
+      * command-line arguments this run was given, and a one-line
+      * outcome summary.
+      * ============================================================
+       WRITE-RUN-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE SPACES TO RUN-LOG-LINE
+           MOVE 1 TO RUN-LOG-POS
+           STRING RS-YEAR "-" RS-MONTH "-" RS-DAY " "
+               RS-HOUR ":" RS-MINUTE ":" RS-SECOND
+               " PROGRAM=GAME015TREE ARGS=["
+               FUNCTION TRIM(CMD-LINE) "]"
+               " OUTCOME=[" FUNCTION TRIM(RUN-OUTCOME) "]"
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+      *
+           OPEN EXTEND RUN-LOG-FILE
+           IF FS-RUN-LOG NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE RUN-LOG-LINE TO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
       *
        CHECK-WIN.
            MOVE 0 TO WIN-FOUND
