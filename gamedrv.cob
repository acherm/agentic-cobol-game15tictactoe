@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMEDRV.
+      *
+      * Batch driver for the Game of 15 family of analysis programs.
+      * Reads a control-card file listing which of GAME015,
+      * GAME015TREE, GAME15TREE, and GAMEN to run this cycle and with
+      * what arguments, and runs each job step in turn, so one
+      * submission produces the full day's set of reports instead of
+      * four separate manual invocations.
+      *
+      * Usage: ./gamedrv [control-file]
+      *   control-file  Defaults to GAMEDRV-CARDS.
+      *
+      * Control card format (one job step per record):
+      *   Columns  1-11  Program name (GAME015, GAME015TREE,
+      *                  GAME15TREE, or GAMEN)
+      *   Columns 13-80  Arguments passed to that program, exactly
+      *                  as they would be typed on its own command
+      *                  line.
+      *   A "*" in column 1 marks the card as a comment; blank
+      *   cards are skipped.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROL.
+           SELECT DRIVER-LOG ASSIGN TO "GAMEDRV-LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD     PIC X(80).
+      *
+       FD  DRIVER-LOG
+           RECORDING MODE IS F.
+       01  LOG-RECORD         PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      * Command-line argument (optional control-file override)
+       01  WS-CONTROL-FILE-NAME PIC X(40) VALUE "GAMEDRV-CARDS".
+      *
+       01  FS-CONTROL         PIC XX VALUE SPACES.
+       01  FS-LOG             PIC XX VALUE SPACES.
+       01  CONTROL-EOF        PIC 9 VALUE 0.
+      *
+      * Parsed control card fields
+       01  CARD-PROGRAM       PIC X(11) VALUE SPACES.
+       01  CARD-ARGS          PIC X(68) VALUE SPACES.
+      *
+      * Job step bookkeeping
+       01  STEP-COUNT         PIC 9(4) VALUE 0.
+       01  STEP-NUM-DISP      PIC Z(3)9.
+       01  WS-EXEC-NAME       PIC X(20) VALUE SPACES.
+       01  WS-COMMAND         PIC X(120) VALUE SPACES.
+       01  WS-CMD-LEN         PIC 999.
+       01  RC-DISP            PIC Z(8)9.
+      *
+      * Timestamp for log records
+       01  RUN-TIMESTAMP      PIC X(21).
+       01  RUN-STAMP-R REDEFINES RUN-TIMESTAMP.
+           05  RS-YEAR        PIC X(4).
+           05  RS-MONTH       PIC X(2).
+           05  RS-DAY         PIC X(2).
+           05  RS-HOUR        PIC X(2).
+           05  RS-MINUTE      PIC X(2).
+           05  RS-SECOND      PIC X(2).
+           05  FILLER         PIC X(7).
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM PARSE-DRIVER-ARGS
+      *
+           OPEN INPUT CONTROL-FILE
+           IF FS-CONTROL NOT = "00"
+               DISPLAY "GAMEDRV: cannot open control file "
+                   FUNCTION TRIM(WS-CONTROL-FILE-NAME)
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           OPEN OUTPUT DRIVER-LOG
+      *
+           MOVE 0 TO CONTROL-EOF
+           PERFORM READ-CONTROL-CARD
+           PERFORM PROCESS-CARD UNTIL CONTROL-EOF = 1
+      *
+           CLOSE CONTROL-FILE
+           CLOSE DRIVER-LOG
+      *
+           MOVE STEP-COUNT TO STEP-NUM-DISP
+           DISPLAY "GAMEDRV: " FUNCTION TRIM(STEP-NUM-DISP)
+               " job step(s) submitted."
+      *
+           STOP RUN
+           .
+      *
+       PARSE-DRIVER-ARGS.
+           ACCEPT WS-COMMAND FROM COMMAND-LINE
+           IF WS-COMMAND NOT = SPACES
+               MOVE WS-COMMAND TO WS-CONTROL-FILE-NAME
+           END-IF
+           .
+      *
+       READ-CONTROL-CARD.
+           READ CONTROL-FILE
+               AT END
+                   MOVE 1 TO CONTROL-EOF
+           END-READ
+           .
+      *
+       PROCESS-CARD.
+           IF CONTROL-RECORD = SPACES
+               OR CONTROL-RECORD(1:1) = "*"
+               CONTINUE
+           ELSE
+               MOVE CONTROL-RECORD(1:11) TO CARD-PROGRAM
+               MOVE CONTROL-RECORD(13:68) TO CARD-ARGS
+               PERFORM RUN-JOB-STEP THRU RUN-JOB-STEP-EXIT
+           END-IF
+           PERFORM READ-CONTROL-CARD
+           .
+      *
+      * ============================================================
+      * Map the control card's program name to its compiled
+      * executable and submit it as its own job step via the
+      * operating system, the way a JCL step would invoke a
+      * separate program execution.
+      * ============================================================
+       RUN-JOB-STEP.
+           ADD 1 TO STEP-COUNT
+           EVALUATE FUNCTION TRIM(CARD-PROGRAM)
+               WHEN "GAME015"
+                   MOVE "./game015" TO WS-EXEC-NAME
+               WHEN "GAME015TREE"
+                   MOVE "./game015tree" TO WS-EXEC-NAME
+               WHEN "GAME15TREE"
+                   MOVE "./game15tree" TO WS-EXEC-NAME
+               WHEN "GAMEN"
+                   MOVE "./gameN" TO WS-EXEC-NAME
+               WHEN OTHER
+                   DISPLAY "GAMEDRV: unknown program on card - "
+                       FUNCTION TRIM(CARD-PROGRAM)
+                   PERFORM WRITE-LOG-RECORD
+                   GO TO RUN-JOB-STEP-EXIT
+           END-EVALUATE
+      *
+           MOVE SPACES TO WS-COMMAND
+           STRING FUNCTION TRIM(WS-EXEC-NAME) " "
+               FUNCTION TRIM(CARD-ARGS)
+               DELIMITED BY SIZE
+               INTO WS-COMMAND
+           END-STRING
+      *
+           DISPLAY "GAMEDRV: step " FUNCTION TRIM(CARD-PROGRAM)
+               " -> " FUNCTION TRIM(WS-COMMAND)
+      *
+           CALL "SYSTEM" USING WS-COMMAND
+      *
+           PERFORM WRITE-LOG-RECORD
+      *
+       RUN-JOB-STEP-EXIT.
+           EXIT
+           .
+      *
+       WRITE-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE SPACES TO LOG-RECORD
+           MOVE STEP-COUNT TO STEP-NUM-DISP
+           MOVE RETURN-CODE TO RC-DISP
+           STRING RS-YEAR "-" RS-MONTH "-" RS-DAY " "
+               RS-HOUR ":" RS-MINUTE ":" RS-SECOND
+               " STEP=" FUNCTION TRIM(STEP-NUM-DISP)
+               " PROGRAM=" FUNCTION TRIM(CARD-PROGRAM)
+               " ARGS=[" FUNCTION TRIM(CARD-ARGS) "]"
+               " RC=" FUNCTION TRIM(RC-DISP)
+               DELIMITED BY SIZE
+               INTO LOG-RECORD
+           END-STRING
+           WRITE LOG-RECORD
+           .
