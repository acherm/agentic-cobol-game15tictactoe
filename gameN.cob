@@ -6,36 +6,213 @@
       * two players alternate picking numbers; first to collect
       * three numbers summing to the target wins.
       *
-      * Usage: ./gameN <target-sum> [<max-number>]
+      * Usage: ./gameN <target-sum> [<max-number>] [--setsize N]
+      *                [--handicap P,N]
+      *        ./gameN --batch <start> <end> [--setsize N]
       *   target-sum   Integer sum needed to win (e.g. 15)
       *   max-number   Highest pickable number (default: auto)
+      *   --handicap P,N  Pre-assign number N to player P (1 or 2)
+      *                before play begins, so the enumeration covers
+      *                only games reachable from that forced opening
+      *                placement. Not supported together with
+      *                --batch, since each batch row searches a
+      *                different number pool.
+      *   --batch      Loop target-sum over start..end (auto-deriving
+      *                max-number for each) and print one consolidated
+      *                comparison table instead of a single report.
+      *                Runtime grows quickly once the auto max-number
+      *                passes 9 (the same DFS-STEP cost growth a
+      *                single run sees above that point), so keep
+      *                batch ranges modest for interactive use.
       *
       * Examples:
       *   ./gameN 15 9     (classic Game of 15)
       *   ./gameN 12 8     (Game of 12 with numbers 1-8)
       *   ./gameN 10       (Game of 10, auto range)
+      *   ./gameN --batch 6 12   (comparison table, targets 6-12)
+      *   ./gameN 15 9 --handicap 1,5   (Player 1 pre-assigned 5)
+      *
+      * Also writes GAMEN-TRIPLES.CSV, one row per generated winning
+      * triple, for handing off to documentation/spreadsheet tools.
+      *
+      * The enumeration in DFS-STEP periodically checkpoints its
+      * search state (GAMEN-CKPT) so a run that is killed by an
+      * abend or a batch-window cutoff can pick back up from its
+      * last checkpoint instead of restarting from move one. The
+      * checkpoint is removed once the enumeration finishes cleanly.
+      *
+      * Every completed run also appends one line to GAMES-RUN-LOG,
+      * the audit trail shared with GAME015, GAME015TREE, and
+      * GAME15TREE, so the whole family's run history can be
+      * reviewed from a single file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRIPLE-CSV-FILE ASSIGN TO "GAMEN-TRIPLES.CSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-TRIPLE-CSV.
+           SELECT CKPT-FILE ASSIGN TO "GAMEN-CKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+           SELECT RUN-LOG-FILE ASSIGN TO "GAMES-RUN-LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RUN-LOG.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRIPLE-CSV-FILE
+           RECORDING MODE IS F.
+       01  TRIPLE-CSV-RECORD  PIC X(40).
+      *
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUN-LOG-RECORD     PIC X(132).
+      *
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CK-TARGET-SUM  PIC 99.
+           05  CK-MAX-NUM     PIC 99.
+           05  CK-SYM-MODE    PIC 9.
+           05  CK-SET-SIZE    PIC 9.
+           05  CK-HANDICAP-MODE PIC 9.
+           05  CK-HANDICAP-PLAYER PIC 9.
+           05  CK-HANDICAP-NUM PIC 99.
+           05  CK-DEPTH       PIC 99.
+           05  CK-P1-WINS     PIC 9(10).
+           05  CK-P2-WINS     PIC 9(10).
+           05  CK-DRAWS       PIC 9(10).
+           05  CK-U-P1-WINS   PIC 9(10).
+           05  CK-U-P2-WINS   PIC 9(10).
+           05  CK-U-DRAWS     PIC 9(10).
+           05  CK-NEXT-TRY-GRP.
+               10  CK-NEXT-TRY  PIC 99 OCCURS 15 TIMES.
+           05  CK-CHOSEN-GRP.
+               10  CK-CHOSEN    PIC 99 OCCURS 15 TIMES.
+           05  CK-OWNER-GRP.
+               10  CK-OWNER     PIC 9 OCCURS 15 TIMES.
+      *
        WORKING-STORAGE SECTION.
       *
+      * CSV export
+       01  FS-TRIPLE-CSV      PIC XX VALUE SPACES.
+       01  CSV-LINE           PIC X(40) VALUE SPACES.
+       01  CSV-POS            PIC 999.
+      *
+      * Shared run-log audit trail
+       01  FS-RUN-LOG         PIC XX VALUE SPACES.
+       01  RUN-LOG-LINE       PIC X(132) VALUE SPACES.
+       01  RUN-LOG-POS        PIC 999.
+       01  RUN-OUTCOME        PIC X(60) VALUE SPACES.
+      *
+      * Timestamp for run-log records
+       01  RUN-TIMESTAMP      PIC X(21).
+       01  RUN-STAMP-R REDEFINES RUN-TIMESTAMP.
+           05  RS-YEAR        PIC X(4).
+           05  RS-MONTH       PIC X(2).
+           05  RS-DAY         PIC X(2).
+           05  RS-HOUR        PIC X(2).
+           05  RS-MINUTE      PIC X(2).
+           05  RS-SECOND      PIC X(2).
+           05  FILLER         PIC X(7).
+      *
+      * Checkpoint/restart
+       01  FS-CKPT            PIC XX VALUE SPACES.
+       01  ITER-COUNT         PIC 9(10) VALUE 0.
+       01  CKPT-INTERVAL      PIC 9(10) VALUE 100000.
+       01  CKPT-QUOT          PIC 9(10).
+       01  CKPT-RMDR          PIC 9(10).
+       01  RESUMED-FLAG       PIC 9 VALUE 0.
+      *
       * Command-line parsing
        01  CMD-LINE           PIC X(80) VALUE SPACES.
+       01  PARSE-LINE         PIC X(80) VALUE SPACES.
        01  ARG1               PIC X(20) VALUE SPACES.
        01  ARG2               PIC X(20) VALUE SPACES.
+       01  ARG3               PIC X(20) VALUE SPACES.
+       01  ARG4               PIC X(20) VALUE SPACES.
+       01  ARG5               PIC X(20) VALUE SPACES.
        01  TARGET-SUM         PIC 99 VALUE 0.
        01  MAX-NUM            PIC 99 VALUE 0.
       *
-      * Triple generation
-       01  NUM-TRIPLES        PIC 99 VALUE 0.
+      * The unique/symmetry reduction (SYM-MODE) only re-labels and
+      * dedups each completed game after DFS-STEP reaches it; it does
+      * not prune the search itself, so DFS-STEP's iteration count for
+      * a given MAX-NUM is the same with or without it. Above this
+      * many pickable numbers the enumeration has been observed to run
+      * for minutes or longer, so the user is warned before the long
+      * wait begins rather than finding out only after invoking it.
+       01  TRACTABLE-MAX-NUM  PIC 99 VALUE 10.
+      *
+      * --handicap P,N: pre-assign number N to player P before the
+      * enumeration begins. Extracted out of PARSE-LINE before the
+      * normal positional UNSTRING below, so it does not disturb
+      * the target/max-number/--setsize token positions.
+       01  HANDICAP-MODE      PIC 9 VALUE 0.
+       01  HANDICAP-SPLIT-BEFORE PIC X(80) VALUE SPACES.
+       01  HANDICAP-SPLIT-AFTER  PIC X(80) VALUE SPACES.
+       01  HANDICAP-ARG       PIC X(20) VALUE SPACES.
+       01  HANDICAP-PLAYER-ARG PIC X(10) VALUE SPACES.
+       01  HANDICAP-NUM-ARG   PIC X(10) VALUE SPACES.
+       01  HANDICAP-PLAYER    PIC 9 VALUE 0.
+       01  HANDICAP-NUM       PIC 99 VALUE 0.
+       01  START-DEPTH        PIC 99 VALUE 1.
+      *
+      * When the handicap is pre-assigned to Player 2 rather than
+      * Player 1, the normal odd-depth-is-Player-1 parity used in
+      * DFS-STEP must be shifted by one so the real search still
+      * alternates turns correctly.
+       01  PLAYER-PARITY-SHIFT PIC 9 VALUE 0.
+       01  EFFECTIVE-DEPTH    PIC 99.
+      *
+      * Holds the TEST-NUMVAL result (0 = valid numeric, nonzero =
+      * position of the first invalid character) while validating an
+      * argument string before it is trusted to FUNCTION NUMVAL.
+       01  NUMVAL-CHECK       PIC S9(4).
+      *
+      * --batch <start> <end>: run every target-sum in the range,
+      * auto-deriving max-number each time, and print one consolidated
+      * comparison table instead of the usual single-game report.
+       01  BATCH-MODE         PIC 9 VALUE 0.
+       01  BATCH-START        PIC 99 VALUE 0.
+       01  BATCH-END          PIC 99 VALUE 0.
+       01  BATCH-TS           PIC 99.
+       01  BATCH-ROW-COUNT    PIC 99 VALUE 0.
+       01  BATCH-TABLE.
+           05  BATCH-ROW          OCCURS 20 TIMES.
+               10  BR-TARGET      PIC 99.
+               10  BR-MAXNUM      PIC 99.
+               10  BR-NUMSETS     PIC 9999.
+               10  BR-P1-WINS     PIC 9(10).
+               10  BR-P2-WINS     PIC 9(10).
+               10  BR-DRAWS       PIC 9(10).
+               10  BR-TOTAL       PIC 9(10).
+      *
+      * --setsize N: size of a winning set (default 3, range 3-5).
+      * The classic Game of 15 is the SET-SIZE = 3 case.
+       01  SET-SIZE           PIC 9 VALUE 3.
+      *
+      * Winning-set generation (generalized to SET-SIZE elements,
+      * 3 to 5). The first SET-SIZE-1 slots are chosen in strictly
+      * increasing order; the last is computed as the remainder
+      * needed to reach TARGET-SUM and must exceed the prior slot.
+       01  NUM-TRIPLES        PIC 9999 VALUE 0.
        01  GEN-A              PIC 99.
        01  GEN-B              PIC 99.
        01  GEN-C              PIC 99.
-       01  GEN-SUM            PIC 999.
-       01  TRIPLE-TABLE.
-           05  GEN-TRIPLE     OCCURS 84 TIMES.
-               10  GT1        PIC 99.
-               10  GT2        PIC 99.
-               10  GT3        PIC 99.
+       01  GEN-D              PIC 99.
+       01  GEN-E              PIC 99.
+       01  SET-TABLE.
+           05  GEN-SET        OCCURS 3003 TIMES.
+               10  GS         PIC 99 OCCURS 5 TIMES.
+      *
+      * Working variables for the generic set-membership check
+      * (CHECK-WIN) and the symmetry-validity check (CHECK-SYM-VALID)
+       01  SK-IDX             PIC 9.
+       01  MATCH-OK           PIC 9.
+       01  CMP-SET.
+           05  CMP-N          PIC 99 OCCURS 5 TIMES.
       *
       * Owner of each number: 0=available, 1=Player1, 2=Player2
        01  OWNER-TABLE.
@@ -63,6 +240,30 @@
        01  DRAWS              PIC 9(10) VALUE ZEROS.
        01  TOTAL-GAMES        PIC 9(10) VALUE ZEROS.
       *
+      * Unique-games-modulo-symmetry mode (for MAX-NUM > 9), and its
+      * counters. The only relabeling symmetry available for a
+      * general number pool is the complement x -> MAX-NUM + 1 - x,
+      * and it only preserves the winning sets for some TARGET-SUM /
+      * MAX-NUM combinations (checked at runtime by CHECK-SYM-VALID).
+       01  SYM-MODE           PIC 9 VALUE 0.
+       01  SYM-VALID          PIC 9 VALUE 0.
+       01  U-P1-WINS          PIC 9(10) VALUE ZEROS.
+       01  U-P2-WINS          PIC 9(10) VALUE ZEROS.
+       01  U-DRAWS            PIC 9(10) VALUE ZEROS.
+       01  U-TOTAL            PIC 9(10) VALUE ZEROS.
+       01  GAME-LEN-N         PIC 99.
+       01  IS-CANONICAL-N     PIC 9.
+       01  TEMP-NUM-N         PIC 99.
+       01  TRANS-NUM-N        PIC 99.
+      * 0=keep comparing, 1=smaller found (non-canonical), 2=larger
+      * found (canonical, no need to look further)
+       01  SYM-CMP-N          PIC 9.
+      *
+      * Working variables for CHECK-SYM-VALID's triple lookup
+       01  TIDX               PIC 99.
+       01  FOUND-MATCH        PIC 9.
+       01  CMP-IDX            PIC 99.
+      *
       * Display fields
        01  DISPLAY-NUM        PIC Z(9)9.
        01  DISP2              PIC Z9.
@@ -73,24 +274,50 @@
       * Summary of all numbers
        01  ALL-NUMS-SUM       PIC 999 VALUE 0.
        01  RATIO-DISPLAY      PIC X(30).
+       01  DISP-SET-SIZE      PIC Z9.
+      *
+      * Line assembly for the winning-sets display
+       01  RULES-SET-LINE     PIC X(60) VALUE SPACES.
+       01  RULES-SET-POS      PIC 99.
       *
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM PARSE-ARGS
-           PERFORM GENERATE-TRIPLES
+      *
+           IF BATCH-MODE = 1
+               PERFORM RUN-BATCH
+               MOVE "batch comparison table" TO RUN-OUTCOME
+               PERFORM WRITE-RUN-LOG-RECORD
+               DISPLAY " "
+               STOP RUN
+           END-IF
+      *
+           PERFORM GENERATE-SETS
+           PERFORM WRITE-TRIPLE-CSV
            PERFORM DISPLAY-RULES
       *
            IF MAX-NUM <= 9
+               MOVE 0 TO SYM-MODE
                DISPLAY "Enumerating all possible games..."
                DISPLAY " "
                INITIALIZE OWNER-TABLE
-               MOVE 1 TO DEPTH
-               MOVE 1 TO NEXT-TRY(1)
+               INITIALIZE NEXT-TRY-TABLE
+               INITIALIZE MOVE-TABLE
+               PERFORM SEED-HANDICAP
+               MOVE START-DEPTH TO DEPTH
+               MOVE 1 TO NEXT-TRY(START-DEPTH)
                MOVE 0 TO DONE-FLAG
                MOVE 0 TO P1-WINS
                MOVE 0 TO P2-WINS
                MOVE 0 TO DRAWS
+               PERFORM TRY-RESUME-CHECKPOINT
+               IF RESUMED-FLAG = 1
+                   DISPLAY "Resuming enumeration from checkpoint "
+                       "at depth " CK-DEPTH
+                   DISPLAY " "
+               END-IF
                PERFORM DFS-STEP UNTIL DONE-FLAG = 1
+               PERFORM DELETE-CHECKPOINT
                ADD P1-WINS P2-WINS DRAWS
                    GIVING TOTAL-GAMES
                DISPLAY "Results:"
@@ -103,10 +330,104 @@
                DISPLAY "  Draws:         " DISPLAY-NUM
                MOVE TOTAL-GAMES TO DISPLAY-NUM
                DISPLAY "  Total games:   " DISPLAY-NUM
+               MOVE P1-WINS TO DISPLAY-NUM
+               STRING "P1W=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
+               MOVE P2-WINS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(RUN-OUTCOME)
+                   " P2W=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
+               MOVE DRAWS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(RUN-OUTCOME)
+                   " DRAW=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
+               MOVE TOTAL-GAMES TO DISPLAY-NUM
+               STRING FUNCTION TRIM(RUN-OUTCOME)
+                   " TOTAL=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
            ELSE
-               DISPLAY "(Too many numbers to enumerate"
-               DISPLAY " all games. Use max <= 9.)"
+               MOVE 1 TO SYM-MODE
+               PERFORM CHECK-SYM-VALID
+               IF HANDICAP-MODE = 1
+      *            A fixed pre-placed number is not preserved by
+      *            the complement relabeling, so the symmetry
+      *            reduction cannot be applied to a handicapped
+      *            search; fall back to raw (non-deduped) counts.
+                   MOVE 0 TO SYM-VALID
+               END-IF
+               DISPLAY "Enumerating unique games modulo "
+                   "board-relabeling symmetry..."
+               IF SYM-VALID = 0
+                   DISPLAY "(No non-trivial relabeling symmetry "
+                       "applies to this target/pool; unique"
+                   DISPLAY " counts below equal the raw counts.)"
+               END-IF
+               IF MAX-NUM > TRACTABLE-MAX-NUM
+                   DISPLAY "(Warning: max-number " MAX-NUM
+                       " explores the full game tree before "
+                       "deduping - this can take minutes or "
+                       "longer.)"
+               END-IF
+               DISPLAY " "
+               INITIALIZE OWNER-TABLE
+               INITIALIZE NEXT-TRY-TABLE
+               INITIALIZE MOVE-TABLE
+               PERFORM SEED-HANDICAP
+               MOVE START-DEPTH TO DEPTH
+               MOVE 1 TO NEXT-TRY(START-DEPTH)
+               MOVE 0 TO DONE-FLAG
+               MOVE 0 TO P1-WINS
+               MOVE 0 TO P2-WINS
+               MOVE 0 TO DRAWS
+               MOVE 0 TO U-P1-WINS
+               MOVE 0 TO U-P2-WINS
+               MOVE 0 TO U-DRAWS
+               PERFORM TRY-RESUME-CHECKPOINT
+               IF RESUMED-FLAG = 1
+                   DISPLAY "Resuming enumeration from checkpoint "
+                       "at depth " CK-DEPTH
+                   DISPLAY " "
+               END-IF
+               PERFORM DFS-STEP UNTIL DONE-FLAG = 1
+               PERFORM DELETE-CHECKPOINT
+               ADD U-P1-WINS U-P2-WINS U-DRAWS
+                   GIVING U-TOTAL
+               DISPLAY "Unique results (modulo symmetry):"
+               DISPLAY "=================================="
+               MOVE U-P1-WINS TO DISPLAY-NUM
+               DISPLAY "  Player 1 wins: " DISPLAY-NUM
+               MOVE U-P2-WINS TO DISPLAY-NUM
+               DISPLAY "  Player 2 wins: " DISPLAY-NUM
+               MOVE U-DRAWS TO DISPLAY-NUM
+               DISPLAY "  Draws:         " DISPLAY-NUM
+               MOVE U-TOTAL TO DISPLAY-NUM
+               DISPLAY "  Total games:   " DISPLAY-NUM
+               MOVE U-P1-WINS TO DISPLAY-NUM
+               STRING "UP1W=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
+               MOVE U-P2-WINS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(RUN-OUTCOME)
+                   " UP2W=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
+               MOVE U-DRAWS TO DISPLAY-NUM
+               STRING FUNCTION TRIM(RUN-OUTCOME)
+                   " UDRAW=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
+               MOVE U-TOTAL TO DISPLAY-NUM
+               STRING FUNCTION TRIM(RUN-OUTCOME)
+                   " UTOTAL=" FUNCTION TRIM(DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO RUN-OUTCOME
+               END-STRING
            END-IF
+      *
+           PERFORM WRITE-RUN-LOG-RECORD
       *
            DISPLAY " "
            STOP RUN
@@ -116,11 +437,24 @@
            ACCEPT CMD-LINE FROM COMMAND-LINE
            IF CMD-LINE = SPACES
                DISPLAY "Usage: ./gameN <target> "
-                   "[<max-number>]"
+                   "[<max-number>] [--setsize N]"
+               DISPLAY "              [--handicap P,N]"
+               DISPLAY "       ./gameN --batch <start> "
+                   "<end> [--setsize N]"
                DISPLAY " "
                DISPLAY "  target      integer sum to win"
                DISPLAY "  max-number  highest pickable "
                    "number (default: auto)"
+               DISPLAY "  --setsize N size of a winning "
+                   "set, 3-5 (default: 3)"
+               DISPLAY "  --handicap P,N  pre-assign number N "
+                   "to player P (1 or 2)"
+               DISPLAY "              before play begins "
+                   "(not with --batch)"
+               DISPLAY "  --batch     loop target-sum over "
+                   "start..end and print"
+               DISPLAY "              one consolidated "
+                   "comparison table"
                DISPLAY " "
                DISPLAY "Examples:"
                DISPLAY "  ./gameN 15 9   classic Game of"
@@ -129,21 +463,261 @@
                    " numbers 1-8"
                DISPLAY "  ./gameN 10     Game of 10,"
                    " auto range"
+               DISPLAY "  ./gameN 20 10 --setsize 4"
+                   "  win with any 4 numbers"
+               DISPLAY "  ./gameN --batch 6 12"
+                   "  comparison table, targets 6-12"
+               DISPLAY "  ./gameN 15 9 --handicap 1,5"
+                   "  Player 1 pre-assigned 5"
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF
       *
-           UNSTRING CMD-LINE DELIMITED BY ALL SPACES
-               INTO ARG1 ARG2
+      *    Pull --handicap P,N (if present) out of a working copy
+      *    of the command line before the normal positional parse,
+      *    so it does not disturb target/max-number/--setsize token
+      *    positions. CMD-LINE itself is left untouched for the
+      *    run-log audit trail.
+           MOVE CMD-LINE TO PARSE-LINE
+           MOVE SPACES TO HANDICAP-SPLIT-BEFORE
+           MOVE SPACES TO HANDICAP-SPLIT-AFTER
+           UNSTRING PARSE-LINE DELIMITED BY "--handicap"
+               INTO HANDICAP-SPLIT-BEFORE HANDICAP-SPLIT-AFTER
            END-UNSTRING
+           IF HANDICAP-SPLIT-AFTER NOT = SPACES
+               MOVE 1 TO HANDICAP-MODE
+               MOVE FUNCTION TRIM(HANDICAP-SPLIT-BEFORE) TO PARSE-LINE
+               MOVE FUNCTION TRIM(HANDICAP-SPLIT-AFTER)
+                   TO HANDICAP-SPLIT-AFTER
+               UNSTRING HANDICAP-SPLIT-AFTER DELIMITED BY ALL SPACES
+                   INTO HANDICAP-ARG
+               END-UNSTRING
+               IF HANDICAP-ARG = SPACES OR HANDICAP-ARG = ","
+                   DISPLAY "Error: --handicap requires a "
+                       "P,N value."
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               UNSTRING HANDICAP-ARG DELIMITED BY ","
+                   INTO HANDICAP-PLAYER-ARG HANDICAP-NUM-ARG
+               END-UNSTRING
+               COMPUTE NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(HANDICAP-PLAYER-ARG)
+               IF NUMVAL-CHECK NOT = 0
+                   DISPLAY "Error: --handicap player '"
+                       FUNCTION TRIM(HANDICAP-PLAYER-ARG)
+                       "' is not numeric."
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COMPUTE NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(HANDICAP-NUM-ARG)
+               IF NUMVAL-CHECK NOT = 0
+                   DISPLAY "Error: --handicap number '"
+                       FUNCTION TRIM(HANDICAP-NUM-ARG)
+                       "' is not numeric."
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE FUNCTION NUMVAL(HANDICAP-PLAYER-ARG)
+                   TO HANDICAP-PLAYER
+               MOVE FUNCTION NUMVAL(HANDICAP-NUM-ARG) TO HANDICAP-NUM
+               IF HANDICAP-PLAYER NOT = 1 AND HANDICAP-PLAYER NOT = 2
+                   DISPLAY "Error: --handicap player must be "
+                       "1 or 2."
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
       *
-           COMPUTE TARGET-SUM =
-               FUNCTION NUMVAL(ARG1)
+           UNSTRING PARSE-LINE DELIMITED BY ALL SPACES
+               INTO ARG1 ARG2 ARG3 ARG4 ARG5
+           END-UNSTRING
       *
-           IF ARG2 NOT = SPACES
-               COMPUTE MAX-NUM =
-                   FUNCTION NUMVAL(ARG2)
+           MOVE 3 TO SET-SIZE
+           IF ARG1 = "--batch"
+               MOVE 1 TO BATCH-MODE
+               IF HANDICAP-MODE = 1
+                   DISPLAY "Error: --handicap is not "
+                       "supported together with --batch."
+                   MOVE 14 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COMPUTE NUMVAL-CHECK = FUNCTION TEST-NUMVAL(ARG2)
+               IF NUMVAL-CHECK NOT = 0
+                   DISPLAY "Error: --batch start '"
+                       FUNCTION TRIM(ARG2) "' is not numeric."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COMPUTE NUMVAL-CHECK = FUNCTION TEST-NUMVAL(ARG3)
+               IF NUMVAL-CHECK NOT = 0
+                   DISPLAY "Error: --batch end '"
+                       FUNCTION TRIM(ARG3) "' is not numeric."
+                   MOVE 9 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COMPUTE BATCH-START = FUNCTION NUMVAL(ARG2)
+               COMPUTE BATCH-END = FUNCTION NUMVAL(ARG3)
+               IF ARG4 = "--setsize"
+                   COMPUTE NUMVAL-CHECK =
+                       FUNCTION TEST-NUMVAL(ARG5)
+                   IF NUMVAL-CHECK NOT = 0
+                       DISPLAY "Error: --setsize value '"
+                           FUNCTION TRIM(ARG5) "' is not numeric."
+                       MOVE 4 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   COMPUTE SET-SIZE = FUNCTION NUMVAL(ARG5)
+               END-IF
+               IF BATCH-END < BATCH-START
+                   DISPLAY "Error: --batch end must not "
+                       "be less than start."
+                   MOVE 10 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF BATCH-END - BATCH-START + 1 > 20
+                   DISPLAY "Error: --batch range cannot "
+                       "exceed 20 target sums."
+                   MOVE 10 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF BATCH-START < 6
+                   DISPLAY "Error: target must be >= 6 "
+                       "(min triple is 1+2+3)."
+                   MOVE 11 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF SET-SIZE < 3 OR SET-SIZE > 5
+                   DISPLAY "Error: --setsize must be "
+                       "3, 4, or 5."
+                   MOVE 7 TO RETURN-CODE
+                   STOP RUN
+               END-IF
            ELSE
-      *        Auto: K = T - 3, capped at 15, min 3
+               COMPUTE NUMVAL-CHECK = FUNCTION TEST-NUMVAL(ARG1)
+               IF NUMVAL-CHECK NOT = 0
+                   DISPLAY "Error: target '"
+                       FUNCTION TRIM(ARG1) "' is not numeric."
+                   MOVE 2 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COMPUTE TARGET-SUM =
+                   FUNCTION NUMVAL(ARG1)
+      *
+               IF ARG2 = "--setsize"
+                   COMPUTE NUMVAL-CHECK =
+                       FUNCTION TEST-NUMVAL(ARG3)
+                   IF NUMVAL-CHECK NOT = 0
+                       DISPLAY "Error: --setsize value '"
+                           FUNCTION TRIM(ARG3) "' is not numeric."
+                       MOVE 4 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO ARG2
+                   COMPUTE SET-SIZE = FUNCTION NUMVAL(ARG3)
+               ELSE IF ARG3 = "--setsize"
+                   COMPUTE NUMVAL-CHECK =
+                       FUNCTION TEST-NUMVAL(ARG4)
+                   IF NUMVAL-CHECK NOT = 0
+                       DISPLAY "Error: --setsize value '"
+                           FUNCTION TRIM(ARG4) "' is not numeric."
+                       MOVE 4 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   COMPUTE SET-SIZE = FUNCTION NUMVAL(ARG4)
+               END-IF END-IF
+      *
+               IF ARG2 NOT = SPACES
+                   COMPUTE NUMVAL-CHECK =
+                       FUNCTION TEST-NUMVAL(ARG2)
+                   IF NUMVAL-CHECK NOT = 0
+                       DISPLAY "Error: max-number '"
+                           FUNCTION TRIM(ARG2) "' is not numeric."
+                       MOVE 3 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   COMPUTE MAX-NUM =
+                       FUNCTION NUMVAL(ARG2)
+               ELSE
+      *            Auto: K = T - 3, capped at 15, min 3
+                   COMPUTE MAX-NUM = TARGET-SUM - 3
+                   IF MAX-NUM > 15
+                       MOVE 15 TO MAX-NUM
+                   END-IF
+                   IF MAX-NUM < 3
+                       MOVE 3 TO MAX-NUM
+                   END-IF
+               END-IF
+      *
+               IF MAX-NUM > 15
+                   DISPLAY "Error: max-number cannot "
+                       "exceed 15."
+                   MOVE 6 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF MAX-NUM < 3
+                   DISPLAY "Error: need at least 3 "
+                       "numbers."
+                   MOVE 6 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF TARGET-SUM < 6
+                   DISPLAY "Error: target must be >= 6 "
+                       "(min triple is 1+2+3)."
+                   MOVE 5 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF SET-SIZE < 3 OR SET-SIZE > 5
+                   DISPLAY "Error: --setsize must be "
+                       "3, 4, or 5."
+                   MOVE 7 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF HANDICAP-MODE = 1
+                   IF HANDICAP-NUM < 1 OR HANDICAP-NUM > MAX-NUM
+                       DISPLAY "Error: --handicap number must "
+                           "be between 1 and max-number."
+                       MOVE 13 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *
+      * ============================================================
+      * If --handicap is active, pre-assign HANDICAP-NUM to
+      * HANDICAP-PLAYER as though it were already chosen at depth
+      * 1, and start the real DFS-STEP search at depth 2. When the
+      * pre-placed number belongs to Player 2, the normal
+      * odd-depth-is-Player-1 parity is shifted by one so the real
+      * search still alternates turns correctly.
+      * ============================================================
+       SEED-HANDICAP.
+           MOVE 1 TO START-DEPTH
+           MOVE 0 TO PLAYER-PARITY-SHIFT
+           IF HANDICAP-MODE = 1
+               MOVE HANDICAP-PLAYER TO OWNER(HANDICAP-NUM)
+               MOVE HANDICAP-NUM TO CHOSEN(1)
+               MOVE 2 TO START-DEPTH
+               IF HANDICAP-PLAYER = 2
+                   MOVE 1 TO PLAYER-PARITY-SHIFT
+               END-IF
+           END-IF
+           .
+      *
+      * ============================================================
+      * --batch: run the full enumeration once per target-sum in
+      * BATCH-START..BATCH-END (auto-deriving max-number exactly as a
+      * single invocation would), collect each run's totals into
+      * BATCH-TABLE, and print one consolidated comparison table.
+      * ============================================================
+       RUN-BATCH.
+           MOVE 0 TO BATCH-ROW-COUNT
+           PERFORM VARYING BATCH-TS FROM BATCH-START BY 1
+               UNTIL BATCH-TS > BATCH-END
+               MOVE BATCH-TS TO TARGET-SUM
+      *
                COMPUTE MAX-NUM = TARGET-SUM - 3
                IF MAX-NUM > 15
                    MOVE 15 TO MAX-NUM
@@ -151,27 +725,95 @@
                IF MAX-NUM < 3
                    MOVE 3 TO MAX-NUM
                END-IF
-           END-IF
       *
-           IF MAX-NUM > 15
-               DISPLAY "Error: max-number cannot "
-                   "exceed 15."
-               STOP RUN
-           END-IF
-           IF MAX-NUM < 3
-               DISPLAY "Error: need at least 3 "
-                   "numbers."
-               STOP RUN
-           END-IF
-           IF TARGET-SUM < 6
-               DISPLAY "Error: target must be >= 6 "
-                   "(min triple is 1+2+3)."
-               STOP RUN
-           END-IF
+               MOVE TARGET-SUM TO DISP2
+               DISPLAY "Running target-sum "
+                   FUNCTION TRIM(DISP2) " ..."
+               IF MAX-NUM > TRACTABLE-MAX-NUM
+                   DISPLAY "(Warning: max-number " MAX-NUM
+                       " explores the full game tree - this "
+                       "row can take minutes or longer.)"
+               END-IF
+      *
+               PERFORM GENERATE-SETS
+               PERFORM WRITE-TRIPLE-CSV
+               MOVE 0 TO SYM-MODE
+               INITIALIZE OWNER-TABLE
+               INITIALIZE NEXT-TRY-TABLE
+               INITIALIZE MOVE-TABLE
+               MOVE 1 TO DEPTH
+               MOVE 1 TO NEXT-TRY(1)
+               MOVE 0 TO DONE-FLAG
+               MOVE 0 TO P1-WINS
+               MOVE 0 TO P2-WINS
+               MOVE 0 TO DRAWS
+               MOVE 0 TO U-P1-WINS
+               MOVE 0 TO U-P2-WINS
+               MOVE 0 TO U-DRAWS
+               PERFORM TRY-RESUME-CHECKPOINT
+               IF RESUMED-FLAG = 1
+                   DISPLAY "Resuming this row from checkpoint "
+                       "at depth " CK-DEPTH
+               END-IF
+               PERFORM DFS-STEP UNTIL DONE-FLAG = 1
+               PERFORM DELETE-CHECKPOINT
+               ADD P1-WINS P2-WINS DRAWS
+                   GIVING TOTAL-GAMES
+      *
+               ADD 1 TO BATCH-ROW-COUNT
+               MOVE TARGET-SUM TO BR-TARGET(BATCH-ROW-COUNT)
+               MOVE MAX-NUM TO BR-MAXNUM(BATCH-ROW-COUNT)
+               MOVE NUM-TRIPLES TO BR-NUMSETS(BATCH-ROW-COUNT)
+               MOVE P1-WINS TO BR-P1-WINS(BATCH-ROW-COUNT)
+               MOVE P2-WINS TO BR-P2-WINS(BATCH-ROW-COUNT)
+               MOVE DRAWS TO BR-DRAWS(BATCH-ROW-COUNT)
+               MOVE TOTAL-GAMES TO BR-TOTAL(BATCH-ROW-COUNT)
+           END-PERFORM
+      *
+           MOVE SET-SIZE TO DISP-SET-SIZE
+           DISPLAY " "
+           DISPLAY "Game of N - batch comparison "
+               "(set size " FUNCTION TRIM(DISP-SET-SIZE) ")"
+           DISPLAY "=============================="
+               "================="
+           DISPLAY "TGT MAX SETS      P1-WINS      P2-WINS"
+               "        DRAWS        TOTAL"
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > BATCH-ROW-COUNT
+               MOVE BR-TARGET(IDX) TO DT1
+               MOVE BR-MAXNUM(IDX) TO DT2
+               MOVE BR-NUMSETS(IDX) TO DISP2
+               DISPLAY DT1 "  " DT2 "  "
+                   FUNCTION TRIM(DISP2) WITH NO ADVANCING
+               MOVE BR-P1-WINS(IDX) TO DISPLAY-NUM
+               DISPLAY "  " DISPLAY-NUM WITH NO ADVANCING
+               MOVE BR-P2-WINS(IDX) TO DISPLAY-NUM
+               DISPLAY "  " DISPLAY-NUM WITH NO ADVANCING
+               MOVE BR-DRAWS(IDX) TO DISPLAY-NUM
+               DISPLAY "  " DISPLAY-NUM WITH NO ADVANCING
+               MOVE BR-TOTAL(IDX) TO DISPLAY-NUM
+               DISPLAY "  " DISPLAY-NUM
+           END-PERFORM
            .
       *
-       GENERATE-TRIPLES.
+      * ============================================================
+      * Generate every winning set of SET-SIZE numbers (3 to 5) from
+      * {1..MAX-NUM} that sums to TARGET-SUM. Each set is stored in
+      * increasing order in GEN-SET(n, 1..SET-SIZE).
+      * ============================================================
+       GENERATE-SETS.
            MOVE 0 TO NUM-TRIPLES
+           EVALUATE SET-SIZE
+               WHEN 3
+                   PERFORM GENERATE-SETS-3
+               WHEN 4
+                   PERFORM GENERATE-SETS-4
+               WHEN 5
+                   PERFORM GENERATE-SETS-5
+           END-EVALUATE
+           .
+      *
+       GENERATE-SETS-3.
            PERFORM VARYING GEN-A FROM 1 BY 1
                UNTIL GEN-A > MAX-NUM
                PERFORM VARYING GEN-B FROM 1 BY 1
@@ -182,17 +824,229 @@
                        IF GEN-C > GEN-B
                            AND GEN-C <= MAX-NUM
                            ADD 1 TO NUM-TRIPLES
-                           MOVE GEN-A
-                               TO GT1(NUM-TRIPLES)
-                           MOVE GEN-B
-                               TO GT2(NUM-TRIPLES)
-                           MOVE GEN-C
-                               TO GT3(NUM-TRIPLES)
+                           MOVE GEN-A TO GS(NUM-TRIPLES, 1)
+                           MOVE GEN-B TO GS(NUM-TRIPLES, 2)
+                           MOVE GEN-C TO GS(NUM-TRIPLES, 3)
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
            .
+      *
+       GENERATE-SETS-4.
+           PERFORM VARYING GEN-A FROM 1 BY 1
+               UNTIL GEN-A > MAX-NUM
+               PERFORM VARYING GEN-B FROM 1 BY 1
+                   UNTIL GEN-B > MAX-NUM
+                   IF GEN-B > GEN-A
+                       PERFORM VARYING GEN-C FROM 1 BY 1
+                           UNTIL GEN-C > MAX-NUM
+                           IF GEN-C > GEN-B
+                               COMPUTE GEN-D = TARGET-SUM
+                                   - GEN-A - GEN-B - GEN-C
+                               IF GEN-D > GEN-C
+                                   AND GEN-D <= MAX-NUM
+                                   ADD 1 TO NUM-TRIPLES
+                                   MOVE GEN-A TO GS(NUM-TRIPLES, 1)
+                                   MOVE GEN-B TO GS(NUM-TRIPLES, 2)
+                                   MOVE GEN-C TO GS(NUM-TRIPLES, 3)
+                                   MOVE GEN-D TO GS(NUM-TRIPLES, 4)
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+      *
+       GENERATE-SETS-5.
+           PERFORM VARYING GEN-A FROM 1 BY 1
+               UNTIL GEN-A > MAX-NUM
+               PERFORM VARYING GEN-B FROM 1 BY 1
+                   UNTIL GEN-B > MAX-NUM
+                   IF GEN-B > GEN-A
+                       PERFORM VARYING GEN-C FROM 1 BY 1
+                           UNTIL GEN-C > MAX-NUM
+                           IF GEN-C > GEN-B
+                               PERFORM VARYING GEN-D FROM 1 BY 1
+                                   UNTIL GEN-D > MAX-NUM
+                                   IF GEN-D > GEN-C
+                                       COMPUTE GEN-E = TARGET-SUM
+                                           - GEN-A - GEN-B
+                                           - GEN-C - GEN-D
+                                       IF GEN-E > GEN-D
+                                           AND GEN-E <= MAX-NUM
+                                           ADD 1 TO NUM-TRIPLES
+                                           MOVE GEN-A
+                                               TO GS(NUM-TRIPLES, 1)
+                                           MOVE GEN-B
+                                               TO GS(NUM-TRIPLES, 2)
+                                           MOVE GEN-C
+                                               TO GS(NUM-TRIPLES, 3)
+                                           MOVE GEN-D
+                                               TO GS(NUM-TRIPLES, 4)
+                                           MOVE GEN-E
+                                               TO GS(NUM-TRIPLES, 5)
+                                       END-IF
+                                   END-IF
+                               END-PERFORM
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+      *
+      * ============================================================
+      * Write the generated winning-triple table to a CSV file, one
+      * row per triple, for the documentation team.
+      * ============================================================
+       WRITE-TRIPLE-CSV.
+           OPEN OUTPUT TRIPLE-CSV-FILE
+           MOVE "TARGET_SUM,MAX_NUM,SET_SIZE,N1,N2,N3,N4,N5"
+               TO CSV-LINE
+           MOVE CSV-LINE TO TRIPLE-CSV-RECORD
+           WRITE TRIPLE-CSV-RECORD
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > NUM-TRIPLES
+               MOVE SPACES TO CSV-LINE
+               MOVE 1 TO CSV-POS
+               MOVE TARGET-SUM TO DISP2
+               STRING FUNCTION TRIM(DISP2) ","
+                   DELIMITED BY SIZE
+                   INTO CSV-LINE WITH POINTER CSV-POS
+               END-STRING
+               MOVE MAX-NUM TO DISP2
+               STRING FUNCTION TRIM(DISP2) ","
+                   DELIMITED BY SIZE
+                   INTO CSV-LINE WITH POINTER CSV-POS
+               END-STRING
+               MOVE SET-SIZE TO DISP2
+               STRING FUNCTION TRIM(DISP2) ","
+                   DELIMITED BY SIZE
+                   INTO CSV-LINE WITH POINTER CSV-POS
+               END-STRING
+               PERFORM VARYING SK-IDX FROM 1 BY 1
+                   UNTIL SK-IDX > 5
+                   IF SK-IDX <= SET-SIZE
+                       MOVE GS(IDX, SK-IDX) TO DT1
+                       STRING FUNCTION TRIM(DT1)
+                           DELIMITED BY SIZE
+                           INTO CSV-LINE WITH POINTER CSV-POS
+                       END-STRING
+                   END-IF
+                   IF SK-IDX < 5
+                       STRING ","
+                           DELIMITED BY SIZE
+                           INTO CSV-LINE WITH POINTER CSV-POS
+                       END-STRING
+                   END-IF
+               END-PERFORM
+               MOVE CSV-LINE TO TRIPLE-CSV-RECORD
+               WRITE TRIPLE-CSV-RECORD
+           END-PERFORM
+           CLOSE TRIPLE-CSV-FILE
+           .
+      *
+      * ============================================================
+      * Save the current search state to the checkpoint file so a
+      * killed or cut-off run can resume from here instead of
+      * restarting the enumeration from move one.
+      * ============================================================
+       WRITE-CHECKPOINT.
+           MOVE TARGET-SUM TO CK-TARGET-SUM
+           MOVE MAX-NUM TO CK-MAX-NUM
+           MOVE SYM-MODE TO CK-SYM-MODE
+           MOVE SET-SIZE TO CK-SET-SIZE
+           MOVE HANDICAP-MODE TO CK-HANDICAP-MODE
+           MOVE HANDICAP-PLAYER TO CK-HANDICAP-PLAYER
+           MOVE HANDICAP-NUM TO CK-HANDICAP-NUM
+           MOVE DEPTH TO CK-DEPTH
+           MOVE P1-WINS TO CK-P1-WINS
+           MOVE P2-WINS TO CK-P2-WINS
+           MOVE DRAWS TO CK-DRAWS
+           MOVE U-P1-WINS TO CK-U-P1-WINS
+           MOVE U-P2-WINS TO CK-U-P2-WINS
+           MOVE U-DRAWS TO CK-U-DRAWS
+           MOVE NEXT-TRY-TABLE TO CK-NEXT-TRY-GRP
+           MOVE MOVE-TABLE TO CK-CHOSEN-GRP
+           MOVE OWNER-TABLE TO CK-OWNER-GRP
+      *
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+      *
+      * ============================================================
+      * If a checkpoint exists for this exact target/max/mode,
+      * restore the search state from it instead of starting the
+      * DFS-STEP enumeration over from an empty board.
+      * ============================================================
+       TRY-RESUME-CHECKPOINT.
+           MOVE 0 TO RESUMED-FLAG
+           OPEN INPUT CKPT-FILE
+           IF FS-CKPT = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       IF CK-TARGET-SUM = TARGET-SUM
+                           AND CK-MAX-NUM = MAX-NUM
+                           AND CK-SYM-MODE = SYM-MODE
+                           AND CK-SET-SIZE = SET-SIZE
+                           AND CK-HANDICAP-MODE = HANDICAP-MODE
+                           AND CK-HANDICAP-PLAYER = HANDICAP-PLAYER
+                           AND CK-HANDICAP-NUM = HANDICAP-NUM
+                           MOVE CK-DEPTH TO DEPTH
+                           MOVE CK-P1-WINS TO P1-WINS
+                           MOVE CK-P2-WINS TO P2-WINS
+                           MOVE CK-DRAWS TO DRAWS
+                           MOVE CK-U-P1-WINS TO U-P1-WINS
+                           MOVE CK-U-P2-WINS TO U-P2-WINS
+                           MOVE CK-U-DRAWS TO U-DRAWS
+                           MOVE CK-NEXT-TRY-GRP TO NEXT-TRY-TABLE
+                           MOVE CK-CHOSEN-GRP TO MOVE-TABLE
+                           MOVE CK-OWNER-GRP TO OWNER-TABLE
+                           MOVE 1 TO RESUMED-FLAG
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF
+           .
+      *
+      * Enumeration finished cleanly - remove the checkpoint so the
+      * next invocation starts a fresh search.
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE
+           DELETE FILE CKPT-FILE
+           .
+      *
+      * ============================================================
+      * Append one line to the GAMES-RUN-LOG audit trail shared by
+      * the whole program family: timestamp, program name, the
+      * command-line arguments this run was given, and a one-line
+      * outcome summary.
+      * ============================================================
+       WRITE-RUN-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE SPACES TO RUN-LOG-LINE
+           MOVE 1 TO RUN-LOG-POS
+           STRING RS-YEAR "-" RS-MONTH "-" RS-DAY " "
+               RS-HOUR ":" RS-MINUTE ":" RS-SECOND
+               " PROGRAM=GAMEN ARGS=["
+               FUNCTION TRIM(CMD-LINE) "]"
+               " OUTCOME=[" FUNCTION TRIM(RUN-OUTCOME) "]"
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+      *
+           OPEN EXTEND RUN-LOG-FILE
+           IF FS-RUN-LOG NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE RUN-LOG-LINE TO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
       *
        DISPLAY-RULES.
            DISPLAY " "
@@ -212,8 +1066,10 @@
                FUNCTION TRIM(DISP2)
                "}. No repeats."
            MOVE TARGET-SUM TO DISP2
+           MOVE SET-SIZE TO DISP-SET-SIZE
            DISPLAY "  - A player wins when any "
-               "three of their"
+               FUNCTION TRIM(DISP-SET-SIZE)
+               " of their"
            DISPLAY "    chosen numbers sum to "
                FUNCTION TRIM(DISP2) "."
            DISPLAY "  - If all numbers are used "
@@ -236,21 +1092,41 @@
       *
            MOVE NUM-TRIPLES TO DISP2
            IF NUM-TRIPLES = 0
-               DISPLAY "No winning triples exist!"
+               DISPLAY "No winning sets exist!"
                DISPLAY "This game always ends in "
                    "a draw."
            ELSE
-               DISPLAY "Winning triples ("
+               DISPLAY "Winning sets of "
+                   FUNCTION TRIM(DISP-SET-SIZE) " ("
                    FUNCTION TRIM(DISP2) "):"
                PERFORM VARYING IDX FROM 1 BY 1
                    UNTIL IDX > NUM-TRIPLES
-                   MOVE GT1(IDX) TO DT1
-                   MOVE GT2(IDX) TO DT2
-                   MOVE GT3(IDX) TO DT3
-                   DISPLAY "  {"
-                       FUNCTION TRIM(DT1) ", "
-                       FUNCTION TRIM(DT2) ", "
-                       FUNCTION TRIM(DT3) "}"
+                   MOVE SPACES TO RULES-SET-LINE
+                   MOVE 1 TO RULES-SET-POS
+                   STRING "  {" DELIMITED BY SIZE
+                       INTO RULES-SET-LINE
+                       WITH POINTER RULES-SET-POS
+                   END-STRING
+                   PERFORM VARYING SK-IDX FROM 1 BY 1
+                       UNTIL SK-IDX > SET-SIZE
+                       MOVE GS(IDX, SK-IDX) TO DT1
+                       IF SK-IDX > 1
+                           STRING ", " DELIMITED BY SIZE
+                               INTO RULES-SET-LINE
+                               WITH POINTER RULES-SET-POS
+                           END-STRING
+                       END-IF
+                       STRING FUNCTION TRIM(DT1)
+                           DELIMITED BY SIZE
+                           INTO RULES-SET-LINE
+                           WITH POINTER RULES-SET-POS
+                       END-STRING
+                   END-PERFORM
+                   STRING "}" DELIMITED BY SIZE
+                       INTO RULES-SET-LINE
+                       WITH POINTER RULES-SET-POS
+                   END-STRING
+                   DISPLAY FUNCTION TRIM(RULES-SET-LINE TRAILING)
                END-PERFORM
            END-IF
            DISPLAY " "
@@ -281,8 +1157,15 @@
            .
       *
        DFS-STEP.
+           ADD 1 TO ITER-COUNT
+           DIVIDE ITER-COUNT BY CKPT-INTERVAL
+               GIVING CKPT-QUOT REMAINDER CKPT-RMDR
+           IF CKPT-RMDR = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+      *
            IF NEXT-TRY(DEPTH) > MAX-NUM
-               IF DEPTH = 1
+               IF DEPTH = START-DEPTH
                    MOVE 1 TO DONE-FLAG
                ELSE
                    SUBTRACT 1 FROM DEPTH
@@ -294,7 +1177,8 @@
                IF OWNER(CUR-NUM) NOT = 0
                    ADD 1 TO NEXT-TRY(DEPTH)
                ELSE
-                   DIVIDE DEPTH BY 2
+                   COMPUTE EFFECTIVE-DEPTH = DEPTH + PLAYER-PARITY-SHIFT
+                   DIVIDE EFFECTIVE-DEPTH BY 2
                        GIVING QUOT REMAINDER RMDR
                    IF RMDR = 1
                        MOVE 1 TO CUR-PLAYER
@@ -310,11 +1194,29 @@
                        ELSE
                            ADD 1 TO P2-WINS
                        END-IF
+                       IF SYM-MODE = 1
+                           MOVE DEPTH TO GAME-LEN-N
+                           PERFORM CHECK-CANONICAL-N
+                           IF IS-CANONICAL-N = 1
+                               IF CUR-PLAYER = 1
+                                   ADD 1 TO U-P1-WINS
+                               ELSE
+                                   ADD 1 TO U-P2-WINS
+                               END-IF
+                           END-IF
+                       END-IF
                        MOVE 0 TO OWNER(CUR-NUM)
                        ADD 1 TO NEXT-TRY(DEPTH)
                    ELSE
                        IF DEPTH = MAX-NUM
                            ADD 1 TO DRAWS
+                           IF SYM-MODE = 1
+                               MOVE MAX-NUM TO GAME-LEN-N
+                               PERFORM CHECK-CANONICAL-N
+                               IF IS-CANONICAL-N = 1
+                                   ADD 1 TO U-DRAWS
+                               END-IF
+                           END-IF
                            MOVE 0 TO OWNER(CUR-NUM)
                            ADD 1 TO NEXT-TRY(DEPTH)
                        ELSE
@@ -330,10 +1232,75 @@
            MOVE 0 TO WIN-FOUND
            PERFORM VARYING IDX FROM 1 BY 1
                UNTIL IDX > NUM-TRIPLES OR WIN-FOUND = 1
-               IF OWNER(GT1(IDX)) = CUR-PLAYER
-                   AND OWNER(GT2(IDX)) = CUR-PLAYER
-                   AND OWNER(GT3(IDX)) = CUR-PLAYER
+               MOVE 1 TO MATCH-OK
+               PERFORM VARYING SK-IDX FROM 1 BY 1
+                   UNTIL SK-IDX > SET-SIZE
+                   IF OWNER(GS(IDX, SK-IDX)) NOT = CUR-PLAYER
+                       MOVE 0 TO MATCH-OK
+                   END-IF
+               END-PERFORM
+               IF MATCH-OK = 1
                    MOVE 1 TO WIN-FOUND
                END-IF
            END-PERFORM
            .
+      *
+      * ============================================================
+      * Determine whether the complement relabeling x -> MAX-NUM+1-x
+      * maps every winning triple onto another winning triple. When
+      * it does, that relabeling is a symmetry of the game and
+      * CHECK-CANONICAL-N below can use it to fold games into
+      * equivalence classes, the same way GAME015 folds games under
+      * the 3x3 magic square's dihedral group.
+      * ============================================================
+       CHECK-SYM-VALID.
+           MOVE 1 TO SYM-VALID
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > NUM-TRIPLES OR SYM-VALID = 0
+      *        Complement a set stored in increasing order: the
+      *        image is decreasing, so reverse it back into order.
+               PERFORM VARYING SK-IDX FROM 1 BY 1
+                   UNTIL SK-IDX > SET-SIZE
+                   COMPUTE CMP-N(SK-IDX) = MAX-NUM + 1
+                       - GS(IDX, SET-SIZE + 1 - SK-IDX)
+               END-PERFORM
+               MOVE 0 TO FOUND-MATCH
+               PERFORM VARYING TIDX FROM 1 BY 1
+                   UNTIL TIDX > NUM-TRIPLES OR FOUND-MATCH = 1
+                   MOVE 1 TO MATCH-OK
+                   PERFORM VARYING SK-IDX FROM 1 BY 1
+                       UNTIL SK-IDX > SET-SIZE
+                       IF GS(TIDX, SK-IDX) NOT = CMP-N(SK-IDX)
+                           MOVE 0 TO MATCH-OK
+                       END-IF
+                   END-PERFORM
+                   IF MATCH-OK = 1
+                       MOVE 1 TO FOUND-MATCH
+                   END-IF
+               END-PERFORM
+               IF FOUND-MATCH = 0
+                   MOVE 0 TO SYM-VALID
+               END-IF
+           END-PERFORM
+           .
+      *
+      * A CHOSEN sequence is canonical if its complement image (when
+      * the complement symmetry is valid) is not lexicographically
+      * smaller than the sequence itself.
+       CHECK-CANONICAL-N.
+           MOVE 1 TO IS-CANONICAL-N
+           IF SYM-VALID = 1
+               MOVE 0 TO SYM-CMP-N
+               PERFORM VARYING CMP-IDX FROM 1 BY 1
+                   UNTIL CMP-IDX > GAME-LEN-N OR SYM-CMP-N NOT = 0
+                   MOVE CHOSEN(CMP-IDX) TO TEMP-NUM-N
+                   COMPUTE TRANS-NUM-N = MAX-NUM + 1 - TEMP-NUM-N
+                   IF TRANS-NUM-N < CHOSEN(CMP-IDX)
+                       MOVE 1 TO SYM-CMP-N
+                       MOVE 0 TO IS-CANONICAL-N
+                   ELSE IF TRANS-NUM-N > CHOSEN(CMP-IDX)
+                       MOVE 2 TO SYM-CMP-N
+                   END-IF END-IF
+               END-PERFORM
+           END-IF
+           .
