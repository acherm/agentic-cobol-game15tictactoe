@@ -7,16 +7,87 @@
       *
       * Usage: ./game15tree [--depth N]
       *   --depth N  Limit tree display to N plies (default: 9)
+      *
+      * Also writes GAME15TREE-LINE, a flat transcript of the
+      * leftmost canonical optimal line of play (one "Pn picks X"
+      * line per move), for reading aloud step by step.
+      *
+      * Pass 2 ends with a summary footer showing, per depth, how
+      * many nodes PRINT-NODE emitted and how many sibling branches
+      * were cut via BAD-COUNT - a quick gauge of the tree's size and
+      * how much --depth pruning actually saved.
+      *
+      * The populated MEMO-TABLE from Pass 1 is persisted to
+      * GAME15TREE-MEMO and reloaded on the next run, so re-running
+      * the tree printer doesn't repeat the full minimax search -
+      * the position values never change run to run.
+      *
+      * Every completed run also appends one line to GAMES-RUN-LOG,
+      * the audit trail shared with GAME015, GAME015TREE, and GAMEN,
+      * so the whole family's run history can be reviewed from a
+      * single file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-FILE ASSIGN TO "GAME15TREE-LINE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-LINE-FILE.
+           SELECT MEMO-FILE ASSIGN TO "GAME15TREE-MEMO"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-MEMO-FILE.
+           SELECT RUN-LOG-FILE ASSIGN TO "GAMES-RUN-LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RUN-LOG.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  LINE-FILE
+           RECORDING MODE IS F.
+       01  LINE-FILE-RECORD   PIC X(40).
+      *
+       FD  MEMO-FILE
+           RECORDING MODE IS F.
+       01  MEMO-FILE-RECORD   PIC X(19683).
+      *
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUN-LOG-RECORD     PIC X(132).
+      *
        WORKING-STORAGE SECTION.
       *
+      * Persisted memo table load/save
+       01  FS-MEMO-FILE       PIC XX VALUE SPACES.
+       01  MEMO-LOADED        PIC 9 VALUE 0.
+      *
+      * Shared run-log audit trail
+       01  FS-RUN-LOG         PIC XX VALUE SPACES.
+       01  RUN-LOG-LINE       PIC X(132) VALUE SPACES.
+       01  RUN-LOG-POS        PIC 999.
+       01  RUN-OUTCOME        PIC X(20) VALUE SPACES.
+      *
+      * Timestamp for run-log records
+       01  RUN-TIMESTAMP      PIC X(21).
+       01  RUN-STAMP-R REDEFINES RUN-TIMESTAMP.
+           05  RS-YEAR        PIC X(4).
+           05  RS-MONTH       PIC X(2).
+           05  RS-DAY         PIC X(2).
+           05  RS-HOUR        PIC X(2).
+           05  RS-MINUTE      PIC X(2).
+           05  RS-SECOND      PIC X(2).
+           05  FILLER         PIC X(7).
+      *
       * Command-line parsing
        01  CMD-LINE           PIC X(80) VALUE SPACES.
        01  WS-TOK1            PIC X(20) VALUE SPACES.
        01  WS-TOK2            PIC X(20) VALUE SPACES.
        01  MAX-DEPTH          PIC 99 VALUE 9.
       *
+      * Flat optimal-line export
+       01  FS-LINE-FILE       PIC XX VALUE SPACES.
+       01  LINE-DONE          PIC 9 VALUE 0.
+       01  LINE-OUT-REC       PIC X(40) VALUE SPACES.
+      *
       * Owner of each number: 0=free, 1=Player1, 2=Player2
        01  OWNER-TABLE.
            05  OWNER          PIC 9 OCCURS 9 TIMES.
@@ -46,6 +117,7 @@
       * Memoization table (3^9 = 19683 positions)
        01  MEMO-TABLE.
            05  MEMO-VAL       PIC 9 OCCURS 19683 TIMES.
+       01  MEMO-TABLE-X REDEFINES MEMO-TABLE PIC X(19683).
       *
       * Position key computation
        01  POS-KEY            PIC 9(5).
@@ -82,6 +154,15 @@
        01  IS-LAST-TABLE.
            05  IS-LAST        PIC 9 OCCURS 9 TIMES.
       *
+      * Pass 2 node-count/pruning statistics, by depth, for the
+      * summary footer printed after the tree
+       01  NODE-STAT-TABLE.
+           05  NODE-COUNT-BY-DEPTH  PIC 9(5) OCCURS 9 TIMES.
+           05  PRUNE-COUNT-BY-DEPTH PIC 9(5) OCCURS 9 TIMES.
+       01  TOTAL-NODES-PRINTED  PIC 9(6) VALUE 0.
+       01  TOTAL-PRUNED         PIC 9(6) VALUE 0.
+       01  STAT-DEPTH           PIC 99.
+      *
       * Output line assembly
        01  OUTPUT-LINE        PIC X(200) VALUE SPACES.
        01  LINE-POS           PIC 999.
@@ -114,12 +195,17 @@
       * === Pass 1: Minimax ===
            INITIALIZE MEMO-TABLE
            INITIALIZE OWNER-TABLE
-           MOVE 1 TO DEPTH
-           MOVE 1 TO NEXT-TRY(1)
-           MOVE 1 TO BEST-VAL(1)
-           MOVE 0 TO MM-DONE
+           PERFORM LOAD-MEMO-TABLE
+           IF MEMO-LOADED = 0
+               MOVE 1 TO DEPTH
+               MOVE 1 TO NEXT-TRY(1)
+               MOVE 1 TO BEST-VAL(1)
+               MOVE 0 TO MM-DONE
+      *
+               PERFORM MINIMAX-STEP UNTIL MM-DONE = 1
       *
-           PERFORM MINIMAX-STEP UNTIL MM-DONE = 1
+               PERFORM SAVE-MEMO-TABLE
+           END-IF
       *
       * Store root value
            PERFORM COMPUTE-POS-KEY
@@ -128,6 +214,9 @@
       *
       * === Pass 2: Print tree ===
            INITIALIZE OWNER-TABLE
+           INITIALIZE NODE-STAT-TABLE
+           MOVE 0 TO TOTAL-NODES-PRINTED
+           MOVE 0 TO TOTAL-PRUNED
            MOVE 1 TO DEPTH
       *
       * Print header
@@ -136,10 +225,13 @@
                OUTPUT-LINE(1:30)
            IF ROOT-VAL = 3
                MOVE " [P1 wins]" TO OUTPUT-LINE(31:10)
+               MOVE "P1 wins" TO RUN-OUTCOME
            ELSE IF ROOT-VAL = 2
                MOVE " [Draw]" TO OUTPUT-LINE(31:7)
+               MOVE "Draw" TO RUN-OUTCOME
            ELSE
                MOVE " [P2 wins]" TO OUTPUT-LINE(31:10)
+               MOVE "P2 wins" TO RUN-OUTCOME
            END-IF END-IF
            DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
       *
@@ -156,9 +248,63 @@
            END-IF
       *
            PERFORM TREE-STEP UNTIL TREE-DONE = 1
+      *
+           PERFORM PRINT-TREE-FOOTER
+      *
+      * === Export the leftmost optimal line as a flat transcript ===
+           PERFORM EXPORT-OPTIMAL-LINE
+           PERFORM WRITE-RUN-LOG-RECORD
       *
            STOP RUN
            .
+      *
+      * ============================================================
+      * Write one line per move ("Pn picks X") down the leftmost
+      * OPT-NUMS branch at each depth, giving a plain sequential
+      * transcript of a single canonical optimal game.
+      * ============================================================
+       EXPORT-OPTIMAL-LINE.
+           INITIALIZE OWNER-TABLE
+           MOVE 1 TO DEPTH
+           MOVE 0 TO LINE-DONE
+           OPEN OUTPUT LINE-FILE
+           PERFORM LINE-STEP UNTIL LINE-DONE = 1
+           CLOSE LINE-FILE
+           .
+      *
+       LINE-STEP.
+           PERFORM COLLECT-OPTIMAL
+           IF OPT-COUNT(DEPTH) = 0
+               MOVE 1 TO LINE-DONE
+           ELSE
+               MOVE OPT-NUMS(DEPTH, 1) TO CUR-NUM
+               DIVIDE DEPTH BY 2
+                   GIVING QUOT REMAINDER RMDR
+               IF RMDR = 1
+                   MOVE 1 TO CUR-PLAYER
+               ELSE
+                   MOVE 2 TO CUR-PLAYER
+               END-IF
+               MOVE CUR-NUM TO CHOSEN(DEPTH)
+               MOVE CUR-PLAYER TO OWNER(CUR-NUM)
+               PERFORM CHECK-WIN
+      *
+               MOVE CUR-NUM TO DISP-DIGIT
+               MOVE SPACES TO LINE-OUT-REC
+               STRING "P" CUR-PLAYER " picks " DISP-DIGIT
+                   DELIMITED BY SIZE
+                   INTO LINE-OUT-REC
+               END-STRING
+               MOVE LINE-OUT-REC TO LINE-FILE-RECORD
+               WRITE LINE-FILE-RECORD
+      *
+               IF WIN-FOUND = 1 OR DEPTH = 9
+                   MOVE 1 TO LINE-DONE
+               ELSE
+                   ADD 1 TO DEPTH
+               END-IF
+           END-IF
+           .
       *
        PARSE-ARGS.
            ACCEPT CMD-LINE FROM COMMAND-LINE
@@ -181,6 +327,31 @@
            .
       *
       * ============================================================
+      * Load the persisted MEMO-TABLE from the prior run, if present,
+      * so this run can skip Pass 1's full minimax search.
+      * ============================================================
+       LOAD-MEMO-TABLE.
+           MOVE 0 TO MEMO-LOADED
+           OPEN INPUT MEMO-FILE
+           IF FS-MEMO-FILE = "00"
+               READ MEMO-FILE
+                   NOT AT END
+                       MOVE MEMO-FILE-RECORD TO MEMO-TABLE-X
+                       MOVE 1 TO MEMO-LOADED
+               END-READ
+               CLOSE MEMO-FILE
+           END-IF
+           .
+      *
+      * Save the freshly-computed MEMO-TABLE for the next run.
+       SAVE-MEMO-TABLE.
+           MOVE MEMO-TABLE-X TO MEMO-FILE-RECORD
+           OPEN OUTPUT MEMO-FILE
+           WRITE MEMO-FILE-RECORD
+           CLOSE MEMO-FILE
+           .
+      *
+      * ============================================================
       * Pass 1: Minimax with memoization
       * ============================================================
       *
@@ -440,9 +611,13 @@
                    END-IF
                END-IF
            END-PERFORM
+           ADD BAD-COUNT(DEPTH) TO PRUNE-COUNT-BY-DEPTH(DEPTH)
+           ADD BAD-COUNT(DEPTH) TO TOTAL-PRUNED
            .
       *
        PRINT-NODE.
+           ADD 1 TO TOTAL-NODES-PRINTED
+           ADD 1 TO NODE-COUNT-BY-DEPTH(DEPTH)
            MOVE SPACES TO OUTPUT-LINE
            MOVE 1 TO LINE-POS
       *    Build prefix from depth 1 to DEPTH-1
@@ -543,6 +718,59 @@
            END-PERFORM
            DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING)
            .
+      *
+      * ============================================================
+      * Summary footer: nodes PRINT-NODE emitted and branches cut via
+      * BAD-COUNT, broken down by depth, so a run's tree size and
+      * pruning effectiveness can be checked at a glance.
+      * ============================================================
+       PRINT-TREE-FOOTER.
+           DISPLAY " "
+           DISPLAY "Tree statistics"
+           DISPLAY "==============="
+           DISPLAY "Depth  Nodes printed  Branches pruned"
+           PERFORM VARYING STAT-DEPTH FROM 1 BY 1
+               UNTIL STAT-DEPTH > 9
+               IF NODE-COUNT-BY-DEPTH(STAT-DEPTH) > 0
+                   OR PRUNE-COUNT-BY-DEPTH(STAT-DEPTH) > 0
+                   DISPLAY "  " STAT-DEPTH "          "
+                       NODE-COUNT-BY-DEPTH(STAT-DEPTH)
+                       "            "
+                       PRUNE-COUNT-BY-DEPTH(STAT-DEPTH)
+               END-IF
+           END-PERFORM
+           DISPLAY "----------------------------------------"
+           DISPLAY "Total nodes printed:  " TOTAL-NODES-PRINTED
+           DISPLAY "Total branches pruned: " TOTAL-PRUNED
+           .
+      *
+      * ============================================================
+      * Append one line to the GAMES-RUN-LOG audit trail shared by
+      * the whole program family: timestamp, program name, the
+      * command-line arguments this run was given, and a one-line
+      * outcome summary.
+      * ============================================================
+       WRITE-RUN-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE SPACES TO RUN-LOG-LINE
+           MOVE 1 TO RUN-LOG-POS
+           STRING RS-YEAR "-" RS-MONTH "-" RS-DAY " "
+               RS-HOUR ":" RS-MINUTE ":" RS-SECOND
+               " PROGRAM=GAME15TREE ARGS=["
+               FUNCTION TRIM(CMD-LINE) "]"
+               " OUTCOME=[" FUNCTION TRIM(RUN-OUTCOME) "]"
+               DELIMITED BY SIZE
+               INTO RUN-LOG-LINE WITH POINTER RUN-LOG-POS
+           END-STRING
+      *
+           OPEN EXTEND RUN-LOG-FILE
+           IF FS-RUN-LOG NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE RUN-LOG-LINE TO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
       *
        CHECK-WIN.
            MOVE 0 TO WIN-FOUND
